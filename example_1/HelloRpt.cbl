@@ -0,0 +1,400 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELLORPT.
+000030 AUTHOR.        J B HENDRICKS.
+000040 INSTALLATION.  LETS-LEARN-COBOL TRAINING SHOP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    HELLORPT - HONOR ROLL / GPA-RANKED REPORT.                  *
+000090*    READS STUDENT-MASTER, SORTS DESCENDING BY GPA, AND PRINTS   *
+000100*    A RANKED REPORT.  STUDENTS AT 3.50 GPA OR ABOVE ARE MARKED  *
+000110*    AS HONOR ROLL.                                              *
+000120*----------------------------------------------------------------*
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                *
+000150*    ---------- ----  --------------------------------------------
+000160*    2026-08-09 JBH   ORIGINAL PROGRAM.                          *
+000170*    2026-08-09 JBH   STUDENT-MASTER IS NOW LOADED THROUGH AN    *
+000171*                     INPUT PROCEDURE INSTEAD OF SORT USING SO   *
+000172*                     THE READ LOOP CAN CHECKPOINT ITS POSITION  *
+000173*                     AND RESTART A LONG RUN THAT ABENDS PART    *
+000174*                     WAY THROUGH INSTEAD OF FROM THE TOP.       *
+000175*    2026-08-09 JBH   MOVED THE CHECKPOINT/RESTART LOGIC FROM    *
+000176*                     THE INPUT SIDE OF THE SORT TO THE OUTPUT   *
+000177*                     SIDE.  SORT-WORK-FILE IS A SCRATCH DATA    *
+000178*                     SET THAT DOES NOT SURVIVE A STEP ABEND, SO *
+000179*                     CHECKPOINTING THE READ OF STUDENT-MASTER   *
+000180*                     AND RESUMING PAST IT ON RESTART SILENTLY   *
+000181*                     RE-SORTED ONLY THE TAIL OF THE ROSTER.     *
+000182*                     THE SORT NOW ALWAYS RUNS AGAINST THE FULL  *
+000183*                     FILE; A RESTART RE-SORTS EVERYTHING BUT    *
+000184*                     SKIPS RE-PRINTING RANKS ALREADY WRITTEN TO *
+000185*                     HONORRPT BEFORE THE PRIOR RUN ABENDED.     *
+000186*                     ALSO FIXED THE RESTART DATA SET NAME (WAS  *
+000187*                     THE DD NAME, NOT A DSN CBL_DELETE_FILE CAN *
+000188*                     ACT ON), CLEARED THE RESTART MARKER        *
+000189*                     UNCONDITIONALLY ON A CLEAN FINISH, AND     *
+000190*                     WIDENED RPT-RANK TO MATCH WS-RANK-CT.      *
+000192*    2026-08-09 JBH   THE 500-RECORD CHECKPOINT INTERVAL LEFT A  *
+000193*                     GAP: HONORRPT IS WRITTEN EVERY RECORD BUT  *
+000194*                     WAS ONLY CHECKPOINTED EVERY 500TH, SO A    *
+000195*                     RESTART'S OPEN EXTEND REPRINTED WHATEVER   *
+000196*                     WAS WRITTEN SINCE THE LAST CHECKPOINT.     *
+000197*                     NOW CHECKPOINTS EVERY DETAIL LINE, SO THE  *
+000198*                     RESTART KEY ALWAYS MATCHES THE LAST LINE   *
+000199*                     ACTUALLY ON DISK.                          *
+000201******************************************************************
+000202
+000203 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270*----------------------------------------------------------------*
+000280*    STUDENT-MASTER   - THE STUDENT ROSTER, KEYED BY STUDENT-ID. *
+000290*----------------------------------------------------------------*
+000300     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS STUDENT-ID
+000340         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000350*----------------------------------------------------------------*
+000360*    SORT-WORK-FILE   - SCRATCH FILE THE SORT VERB WORKS AGAINST.*
+000370*----------------------------------------------------------------*
+000380     SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+000390*----------------------------------------------------------------*
+000400*    HONOR-ROLL-REPORT   - THE RANKED, PRINTABLE REPORT.         *
+000410*----------------------------------------------------------------*
+000420     SELECT HONOR-ROLL-REPORT ASSIGN TO "HONORRPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-HONOR-FILE-STATUS.
+000450*----------------------------------------------------------------*
+000460*    RESTART-FILE   - HOLDS THE KEY OF THE LAST STUDENT-MASTER   *
+000470*        RECORD CHECKPOINTED, SO A RUN THAT ABENDS PARTWAY       *
+000480*        THROUGH THE FILE CAN PICK UP WHERE IT LEFT OFF.         *
+000490*----------------------------------------------------------------*
+000500     SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  STUDENT-MASTER-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 COPY STUDREC.
+000590
+000600 SD  SORT-WORK-FILE.
+000610 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==SRT-STUDENT-DATA==
+000620                        ==STUDENT-ID==   BY ==SRT-STUDENT-ID==
+000630                        ==STUDENT-NAME== BY ==SRT-STUDENT-NAME==
+000640                        ==STUDENT-AGE==  BY ==SRT-STUDENT-AGE==
+000650                        ==STUDENT-GPA==  BY ==SRT-STUDENT-GPA==.
+000660
+000670 FD  HONOR-ROLL-REPORT
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  HONOR-ROLL-LINE             PIC X(80).
+000700
+000710 FD  RESTART-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  RESTART-RECORD.
+000740     05  RESTART-STUDENT-ID      PIC X(06).
+000750
+000760 WORKING-STORAGE SECTION.
+000770 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==WS-STUDENT-DATA==
+000780                        ==STUDENT-ID==   BY ==WS-STUDENT-ID==
+000790                        ==STUDENT-NAME== BY ==WS-STUDENT-NAME==
+000800                        ==STUDENT-AGE==  BY ==WS-STUDENT-AGE==
+000810                        ==STUDENT-GPA==  BY ==WS-STUDENT-GPA==.
+000820
+000830 01  WS-FILE-STATUS-FIELDS.
+000840     05  WS-STUDENT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000850     05  WS-HONOR-FILE-STATUS     PIC X(02) VALUE SPACES.
+000860     05  WS-RESTART-FILE-STATUS   PIC X(02) VALUE SPACES.
+000870
+000880 01  WS-SWITCHES.
+000890     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000900         88  WS-EOF-STUDENT-MASTER          VALUE 'Y'.
+000910     05  WS-EOF-SORT-SWITCH       PIC X(01) VALUE 'N'.
+000920         88  WS-EOF-SORT-WORK               VALUE 'Y'.
+000930     05  WS-RESTART-SWITCH        PIC X(01) VALUE 'N'.
+000940         88  WS-RESTART-FOUND               VALUE 'Y'.
+000945     05  WS-SKIP-SWITCH           PIC X(01) VALUE 'N'.
+000946         88  WS-STILL-SKIPPING              VALUE 'Y'.
+000947     05  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+000948         88  WS-VALID-STUDENT               VALUE 'Y'.
+000949         88  WS-INVALID-STUDENT             VALUE 'N'.
+000950
+000960 77  WS-RANK-CT                   PIC S9(5) COMP VALUE ZERO.
+000970 77  WS-RECORDS-SKIPPED-CT        PIC S9(7) COMP VALUE ZERO.
+000990 77  WS-CKPT-RETURN-CODE          PIC S9(9) COMP-5 VALUE ZERO.
+001000
+001010 01  WS-RESTART-KEY               PIC X(06) VALUE SPACES.
+001020 01  WS-RESTART-DSNAME            PIC X(44) VALUE
+001025     'PROD.LETSLEARN.HELLORPT.RESTARTF'.
+001030
+001040 01  WS-HEADING-1                 PIC X(80) VALUE
+001050     'RANK    STUDENT NAME           AGE   GPA   HONOR ROLL'.
+001060 01  WS-HEADING-2                 PIC X(80) VALUE
+001070     '-----  --------------------  ----  ----  ----------'.
+001080
+001090 01  WS-DETAIL-LINE.
+001100     05  RPT-RANK                 PIC ZZZZ9.
+001110     05  FILLER                   PIC X(02) VALUE SPACES.
+001120     05  RPT-NAME                 PIC X(20).
+001130     05  FILLER                   PIC X(02) VALUE SPACES.
+001140     05  RPT-AGE                  PIC ZZ9.
+001150     05  FILLER                   PIC X(02) VALUE SPACES.
+001160     05  RPT-GPA                  PIC 9.99.
+001170     05  FILLER                   PIC X(02) VALUE SPACES.
+001180     05  RPT-HONOR-FLAG           PIC X(10).
+001190
+001200 PROCEDURE DIVISION.
+001210 0000-MAINLINE.
+001215     PERFORM 2010-CHECK-FOR-RESTART THRU 2010-EXIT
+001216
+001220     SORT SORT-WORK-FILE
+001230         ON DESCENDING KEY SRT-STUDENT-GPA
+001240         INPUT PROCEDURE IS 2000-LOAD-SORT-FILE THRU 2000-EXIT
+001250         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT
+001260
+001270     STOP RUN.
+001280
+001290******************************************************************
+001300*    2000-LOAD-SORT-FILE - READ EVERY STUDENT-MASTER RECORD AND  *
+001310*        RELEASE IT TO THE SORT.  THE SORT ALWAYS COVERS THE     *
+001320*        WHOLE FILE, EVEN ON A RESTART - SORT-WORK-FILE IS A     *
+001330*        SCRATCH DATA SET THAT DOES NOT SURVIVE ACROSS RUNS, SO  *
+001340*        THE RANKING HAS TO BE RECOMPUTED AGAINST THE FULL       *
+001350*        ROSTER EVERY TIME.  3000-PRODUCE-REPORT IS WHAT SKIPS   *
+001360*        RE-PRINTING RANKS ALREADY WRITTEN BEFORE A RESTART.     *
+001370******************************************************************
+001380 2000-LOAD-SORT-FILE.
+001390     OPEN INPUT STUDENT-MASTER-FILE
+001400     IF WS-STUDENT-FILE-STATUS NOT = '00'
+001410         DISPLAY 'HELLORPT: UNABLE TO OPEN STUDENT-MASTER, '
+001420                 'STATUS = ' WS-STUDENT-FILE-STATUS
+001430         GO TO 2000-EXIT
+001440     END-IF
+001450
+001460     PERFORM 2100-READ-STUDENT THRU 2100-EXIT
+001470
+001480     PERFORM 2200-RELEASE-STUDENT THRU 2200-EXIT
+001490         UNTIL WS-EOF-STUDENT-MASTER
+001500
+001510     CLOSE STUDENT-MASTER-FILE.
+001520 2000-EXIT.
+001530     EXIT.
+001540
+001550******************************************************************
+001560*    2010-CHECK-FOR-RESTART - IF A RESTART FILE IS PRESENT FROM  *
+001570*        A PRIOR RUN THAT DID NOT FINISH, REMEMBER ITS KEY SO    *
+001580*        3000-PRODUCE-REPORT CAN SKIP PAST IT.                   *
+001590******************************************************************
+001600 2010-CHECK-FOR-RESTART.
+001610     OPEN INPUT RESTART-FILE
+001620     IF WS-RESTART-FILE-STATUS = '00'
+001630         READ RESTART-FILE INTO RESTART-RECORD
+001640             AT END
+001650                 CONTINUE
+001660             NOT AT END
+001670                 MOVE RESTART-STUDENT-ID TO WS-RESTART-KEY
+001680                 SET WS-RESTART-FOUND TO TRUE
+001690         END-READ
+001700         CLOSE RESTART-FILE
+001710     END-IF.
+001720 2010-EXIT.
+001730     EXIT.
+001740
+001750******************************************************************
+001760*    2100-READ-STUDENT - READ THE NEXT STUDENT-MASTER RECORD.    *
+001770******************************************************************
+001780 2100-READ-STUDENT.
+001790     READ STUDENT-MASTER-FILE INTO WS-STUDENT-DATA
+001800         AT END
+001810             SET WS-EOF-STUDENT-MASTER TO TRUE
+001820     END-READ.
+001830 2100-EXIT.
+001840     EXIT.
+001850
+001860******************************************************************
+001870*    2200-RELEASE-STUDENT - VALIDATE AND HAND ONE RECORD TO THE   *
+001875*        SORT.  A RECORD THAT FAILS VALIDATION IS SKIPPED SO A    *
+001876*        GARBAGE AGE/GPA STILL ON STUDENT-MASTER NEVER RANKS ON   *
+001877*        THE HONOR ROLL.                                          *
+001880******************************************************************
+001890 2200-RELEASE-STUDENT.
+001895     PERFORM 2230-VALIDATE-STUDENT THRU 2230-EXIT
+001900
+001905     IF WS-VALID-STUDENT
+001907         MOVE WS-STUDENT-DATA TO SRT-STUDENT-DATA
+001910         RELEASE SRT-STUDENT-DATA
+001915     ELSE
+001917         ADD 1 TO WS-RECORDS-SKIPPED-CT
+001919     END-IF
+001920
+001930     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001940 2200-EXIT.
+001950     EXIT.
+001952
+001954******************************************************************
+001956*    2230-VALIDATE-STUDENT - SKIP THE SAME RECORDS HELLO WOULD    *
+001958*        REJECT.                                                 *
+001960******************************************************************
+001962 2230-VALIDATE-STUDENT.
+001964     SET WS-VALID-STUDENT TO TRUE
+001966
+001968     IF WS-STUDENT-AGE NOT NUMERIC
+001970         SET WS-INVALID-STUDENT TO TRUE
+001972     ELSE
+001974         IF WS-STUDENT-AGE < 5 OR WS-STUDENT-AGE > 100
+001976             SET WS-INVALID-STUDENT TO TRUE
+001978         END-IF
+001980     END-IF
+001982
+001984     IF WS-STUDENT-GPA NOT NUMERIC
+001986         SET WS-INVALID-STUDENT TO TRUE
+001988     ELSE
+001990         IF WS-STUDENT-GPA > 4.00
+001992             SET WS-INVALID-STUDENT TO TRUE
+001994         END-IF
+001996     END-IF.
+001998 2230-EXIT.
+001999     EXIT.
+002000
+002010******************************************************************
+002020*    2250-WRITE-CHECKPOINT - RECORD THE LAST STUDENT-ID PRINTED  *
+002030*        SO A RESTART CAN RESUME AFTER IT.  THE RESTART DATA SET *
+002040*        IS DELETED FIRST SO THE SUBSEQUENT OPEN OUTPUT ALWAYS   *
+002050*        CREATES IT FRESH WITH JUST THE ONE CURRENT RECORD, EVEN *
+002060*        THOUGH THE JCL DISPOSITION IS MOD.                      *
+002070******************************************************************
+002080 2250-WRITE-CHECKPOINT.
+002090     CALL 'CBL_DELETE_FILE' USING WS-RESTART-DSNAME
+002100         RETURNING WS-CKPT-RETURN-CODE
+002110     IF WS-CKPT-RETURN-CODE NOT = ZERO
+002120         DISPLAY 'HELLORPT: CBL_DELETE_FILE ON ' WS-RESTART-DSNAME
+002130                 ' RETURNED ' WS-CKPT-RETURN-CODE
+002140                 ' (NOT FOUND IS EXPECTED FIRST CHECKPOINT)'
+002150     END-IF
+002160
+002170     OPEN OUTPUT RESTART-FILE
+002180     IF WS-RESTART-FILE-STATUS NOT = '00'
+002190         DISPLAY 'HELLORPT: UNABLE TO OPEN RESTART-FILE, '
+002200                 'STATUS = ' WS-RESTART-FILE-STATUS
+002210         GO TO 2250-EXIT
+002220     END-IF
+002230     MOVE WS-STUDENT-ID TO RESTART-STUDENT-ID
+002240     WRITE RESTART-RECORD
+002250     CLOSE RESTART-FILE.
+002260 2250-EXIT.
+002270     EXIT.
+002280
+002290******************************************************************
+002300*    2900-CLEAR-RESTART - THE REPORT RAN TO COMPLETION, SO       *
+002310*        DELETE THE RESTART FILE AND LET THE NEXT RUN START FROM *
+002320*        THE TOP OF STUDENT-MASTER.                              *
+002330******************************************************************
+002340 2900-CLEAR-RESTART.
+002350     CALL 'CBL_DELETE_FILE' USING WS-RESTART-DSNAME
+002360         RETURNING WS-CKPT-RETURN-CODE
+002370     IF WS-CKPT-RETURN-CODE NOT = ZERO
+002380         DISPLAY 'HELLORPT: CBL_DELETE_FILE ON ' WS-RESTART-DSNAME
+002390                 ' RETURNED ' WS-CKPT-RETURN-CODE
+002400     END-IF.
+002410 2900-EXIT.
+002420     EXIT.
+002430
+002440******************************************************************
+002450*    3000-PRODUCE-REPORT - OPEN THE REPORT (EXTENDING RATHER     *
+002460*        THAN REPLACING IT ON A RESTART), DRIVE THE RETURN LOOP, *
+002470*        AND PRINT HEADINGS AND ONE DETAIL LINE PER STUDENT.     *
+002480*        THE SORT ALWAYS RE-RANKS THE FULL ROSTER, SO ON A       *
+002490*        RESTART THIS SKIPS RE-PRINTING EVERY RANK UP THROUGH    *
+002500*        THE ONE LAST CHECKPOINTED AND RESUMES PRINTING RIGHT    *
+002510*        AFTER IT, KEEPING THE RANK NUMBERS CORRECT THROUGHOUT.  *
+002520******************************************************************
+002530 3000-PRODUCE-REPORT.
+002540     IF WS-RESTART-FOUND
+002550         DISPLAY 'HELLORPT: RESTARTING AFTER STUDENT-ID '
+002560                 WS-RESTART-KEY
+002570         SET WS-STILL-SKIPPING TO TRUE
+002580         OPEN EXTEND HONOR-ROLL-REPORT
+002590     ELSE
+002600         OPEN OUTPUT HONOR-ROLL-REPORT
+002610     END-IF
+002620     IF WS-HONOR-FILE-STATUS NOT = '00'
+002630         DISPLAY 'HELLORPT: UNABLE TO OPEN HONOR-ROLL-REPORT, '
+002640                 'STATUS = ' WS-HONOR-FILE-STATUS
+002650         GO TO 3000-EXIT
+002660     END-IF
+002670
+002680     IF NOT WS-RESTART-FOUND
+002690         WRITE HONOR-ROLL-LINE FROM WS-HEADING-1
+002700         WRITE HONOR-ROLL-LINE FROM WS-HEADING-2
+002710     END-IF
+002720
+002730     PERFORM 3200-RETURN-STUDENT THRU 3200-EXIT
+002740
+002750     PERFORM 3300-WRITE-DETAIL THRU 3300-EXIT
+002760         UNTIL WS-EOF-SORT-WORK
+002770
+002780     PERFORM 2900-CLEAR-RESTART THRU 2900-EXIT
+002790
+002792     CLOSE HONOR-ROLL-REPORT
+002794
+002796     DISPLAY 'HELLORPT: ' WS-RECORDS-SKIPPED-CT
+002798             ' STUDENT RECORDS SKIPPED (FAILED VALIDATION)'.
+002810 3000-EXIT.
+002820     EXIT.
+002830
+002840******************************************************************
+002850*    3200-RETURN-STUDENT - PULL THE NEXT SORTED STUDENT.         *
+002860******************************************************************
+002870 3200-RETURN-STUDENT.
+002880     RETURN SORT-WORK-FILE INTO WS-STUDENT-DATA
+002890         AT END
+002900             SET WS-EOF-SORT-WORK TO TRUE
+002910     END-RETURN.
+002920 3200-EXIT.
+002930     EXIT.
+002940
+002950******************************************************************
+002960*    3300-WRITE-DETAIL - FORMAT AND PRINT ONE RANKED STUDENT,    *
+002970*        UNLESS IT WAS ALREADY PRINTED BEFORE A PRIOR ABEND -    *
+002980*        THE RANK COUNTER STILL ADVANCES FOR A SKIPPED STUDENT SO*
+002990*        THE RANK NUMBERS PRINTED AFTERWARD STAY CORRECT.        *
+003000*        3.50 GPA OR ABOVE IS MARKED HONOR ROLL.  THE RESTART KEY*
+003010*        IS CHECKPOINTED AFTER EVERY LINE ACTUALLY WRITTEN, NOT  *
+003020*        ON AN INTERVAL, SO IT NEVER POINTS BEHIND WHAT IS       *
+003030*        PHYSICALLY ON HONORRPT AND A RESTART CAN NEVER DUPLICATE*
+003040*        A LINE THAT OPEN EXTEND WOULD OTHERWISE REPRINT.        *
+003050******************************************************************
+003060 3300-WRITE-DETAIL.
+003070     ADD 1 TO WS-RANK-CT
+003080
+003090     IF WS-STILL-SKIPPING
+003100         IF WS-STUDENT-ID = WS-RESTART-KEY
+003110             MOVE 'N' TO WS-SKIP-SWITCH
+003120         END-IF
+003130     ELSE
+003140         MOVE WS-RANK-CT      TO RPT-RANK
+003150         MOVE WS-STUDENT-NAME TO RPT-NAME
+003160         MOVE WS-STUDENT-AGE  TO RPT-AGE
+003170         MOVE WS-STUDENT-GPA  TO RPT-GPA
+003180
+003190         IF WS-STUDENT-GPA >= 3.50
+003200             MOVE 'HONOR ROLL' TO RPT-HONOR-FLAG
+003210         ELSE
+003220             MOVE SPACES TO RPT-HONOR-FLAG
+003230         END-IF
+003240
+003250         WRITE HONOR-ROLL-LINE FROM WS-DETAIL-LINE
+003260
+003270         PERFORM 2250-WRITE-CHECKPOINT THRU 2250-EXIT
+003280     END-IF
+003290
+003300     PERFORM 3200-RETURN-STUDENT THRU 3200-EXIT.
+003310 3300-EXIT.
+003320     EXIT.
