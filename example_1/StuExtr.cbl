@@ -0,0 +1,198 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STUEXTR.
+000030 AUTHOR.        J B HENDRICKS.
+000040 INSTALLATION.  LETS-LEARN-COBOL TRAINING SHOP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    STUEXTR - REGISTRAR EXTRACT FEED.                            *
+000090*    READS STUDENT-MASTER AND WRITES ONE PIPE-DELIMITED ROW PER   *
+000100*    STUDENT TO STUDENT-EXTRACT, MATCHING THE REGISTRAR'S INTAKE  *
+000110*    LAYOUT, SO ROSTER DATA NO LONGER HAS TO BE RETYPED BY HAND   *
+000120*    INTO THEIR UPLOAD FORM.                                      *
+000130*----------------------------------------------------------------*
+000140*    MODIFICATION HISTORY                                        *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  --------------------------------------------
+000170*    2026-08-09 JBH   ORIGINAL PROGRAM.                          *
+000180******************************************************************
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270*----------------------------------------------------------------*
+000280*    STUDENT-MASTER   - THE STUDENT ROSTER, KEYED BY STUDENT-ID. *
+000290*----------------------------------------------------------------*
+000300     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS STUDENT-ID
+000340         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000350*----------------------------------------------------------------*
+000360*    STUDENT-EXTRACT   - PIPE-DELIMITED FEED FOR THE REGISTRAR.  *
+000370*----------------------------------------------------------------*
+000380     SELECT STUDENT-EXTRACT-FILE ASSIGN TO "STUDEXTR"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  STUDENT-MASTER-FILE
+000450     LABEL RECORDS ARE STANDARD.
+000460 COPY STUDREC.
+000470
+000480 FD  STUDENT-EXTRACT-FILE
+000485     RECORD CONTAINS 36 CHARACTERS
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  EXTRACT-LINE.
+000510     05  EXT-STUDENT-ID          PIC X(06).
+000520     05  FILLER                  PIC X(01) VALUE '|'.
+000530     05  EXT-STUDENT-NAME        PIC X(20).
+000540     05  FILLER                  PIC X(01) VALUE '|'.
+000550     05  EXT-STUDENT-AGE         PIC 999.
+000560     05  FILLER                  PIC X(01) VALUE '|'.
+000570     05  EXT-STUDENT-GPA         PIC 9.99.
+000580
+000590 WORKING-STORAGE SECTION.
+000600 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==WS-STUDENT-DATA==
+000610                        ==STUDENT-ID==   BY ==WS-STUDENT-ID==
+000620                        ==STUDENT-NAME== BY ==WS-STUDENT-NAME==
+000630                        ==STUDENT-AGE==  BY ==WS-STUDENT-AGE==
+000640                        ==STUDENT-GPA==  BY ==WS-STUDENT-GPA==.
+000650
+000660 01  WS-FILE-STATUS-FIELDS.
+000670     05  WS-STUDENT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000680     05  WS-EXTRACT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000690
+000700 01  WS-SWITCHES.
+000710     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000720         88  WS-EOF-STUDENT-MASTER          VALUE 'Y'.
+000721     05  WS-STUDENT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+000722         88  WS-STUDENT-FILE-OPEN            VALUE 'Y'.
+000723     05  WS-EXTRACT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+000724         88  WS-EXTRACT-FILE-OPEN            VALUE 'Y'.
+000726     05  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+000727         88  WS-VALID-STUDENT               VALUE 'Y'.
+000728         88  WS-INVALID-STUDENT             VALUE 'N'.
+000729
+000740 77  WS-RECORDS-WRITTEN-CT        PIC S9(7) COMP VALUE ZERO.
+000745 77  WS-RECORDS-SKIPPED-CT        PIC S9(7) COMP VALUE ZERO.
+000750
+000760 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000790
+000800     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+000810         UNTIL WS-EOF-STUDENT-MASTER
+000820
+000830     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000840
+000850     STOP RUN.
+000860
+000870******************************************************************
+000880*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ.             *
+000890******************************************************************
+000900 1000-INITIALIZE.
+000910     OPEN INPUT STUDENT-MASTER-FILE
+000920     IF WS-STUDENT-FILE-STATUS NOT = '00'
+000930         DISPLAY 'STUEXTR: UNABLE TO OPEN STUDENT-MASTER, '
+000940                 'STATUS = ' WS-STUDENT-FILE-STATUS
+000945         SET WS-EOF-STUDENT-MASTER TO TRUE
+000950         GO TO 1000-EXIT
+000960     END-IF
+000965     SET WS-STUDENT-FILE-OPEN TO TRUE
+000970
+000980     OPEN OUTPUT STUDENT-EXTRACT-FILE
+000990     IF WS-EXTRACT-FILE-STATUS NOT = '00'
+001000         DISPLAY 'STUEXTR: UNABLE TO OPEN STUDENT-EXTRACT, '
+001010                 'STATUS = ' WS-EXTRACT-FILE-STATUS
+001025         SET WS-EOF-STUDENT-MASTER TO TRUE
+001030         GO TO 1000-EXIT
+001040     END-IF
+001042     SET WS-EXTRACT-FILE-OPEN TO TRUE
+001045
+001050     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001090******************************************************************
+001100*    2000-PROCESS-STUDENT - FORMAT AND WRITE ONE EXTRACT ROW.     *
+001110******************************************************************
+001120 2000-PROCESS-STUDENT.
+001122     PERFORM 2200-VALIDATE-STUDENT THRU 2200-EXIT
+001124
+001126     IF WS-VALID-STUDENT
+001130         MOVE WS-STUDENT-ID   TO EXT-STUDENT-ID
+001140         MOVE WS-STUDENT-NAME TO EXT-STUDENT-NAME
+001150         MOVE WS-STUDENT-AGE  TO EXT-STUDENT-AGE
+001160         MOVE WS-STUDENT-GPA  TO EXT-STUDENT-GPA
+001170
+001180         WRITE EXTRACT-LINE
+001190
+001200         ADD 1 TO WS-RECORDS-WRITTEN-CT
+001205     ELSE
+001207         ADD 1 TO WS-RECORDS-SKIPPED-CT
+001209     END-IF
+001210
+001220     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001230 2000-EXIT.
+001240     EXIT.
+001250
+001260******************************************************************
+001270*    2100-READ-STUDENT - READ THE NEXT STUDENT-MASTER RECORD.     *
+001280******************************************************************
+001290 2100-READ-STUDENT.
+001300     READ STUDENT-MASTER-FILE INTO WS-STUDENT-DATA
+001310         AT END
+001320             SET WS-EOF-STUDENT-MASTER TO TRUE
+001330     END-READ.
+001340 2100-EXIT.
+001350     EXIT.
+001352
+001354******************************************************************
+001356*    2200-VALIDATE-STUDENT - SKIP THE SAME RECORDS HELLO WOULD    *
+001358*        REJECT SO A GARBAGE AGE/GPA STILL ON STUDENT-MASTER      *
+001359*        NEVER REACHES THE REGISTRAR FEED.                        *
+001360******************************************************************
+001362 2200-VALIDATE-STUDENT.
+001364     SET WS-VALID-STUDENT TO TRUE
+001366
+001368     IF WS-STUDENT-AGE NOT NUMERIC
+001370         SET WS-INVALID-STUDENT TO TRUE
+001372     ELSE
+001374         IF WS-STUDENT-AGE < 5 OR WS-STUDENT-AGE > 100
+001376             SET WS-INVALID-STUDENT TO TRUE
+001378         END-IF
+001380     END-IF
+001382
+001384     IF WS-STUDENT-GPA NOT NUMERIC
+001386         SET WS-INVALID-STUDENT TO TRUE
+001388     ELSE
+001390         IF WS-STUDENT-GPA > 4.00
+001392             SET WS-INVALID-STUDENT TO TRUE
+001394         END-IF
+001396     END-IF.
+001398 2200-EXIT.
+001399     EXIT.
+001400
+001402******************************************************************
+001404*    8000-TERMINATE - REPORT THE ROW COUNT AND CLOSE FILES.       *
+001406******************************************************************
+001408 8000-TERMINATE.
+001410     DISPLAY 'STUEXTR: ' WS-RECORDS-WRITTEN-CT
+001420             ' STUDENT RECORDS EXTRACTED'
+001425     DISPLAY 'STUEXTR: ' WS-RECORDS-SKIPPED-CT
+001427             ' STUDENT RECORDS SKIPPED (FAILED VALIDATION)'
+001430
+001440     IF WS-STUDENT-FILE-OPEN
+001442         CLOSE STUDENT-MASTER-FILE
+001444     END-IF
+001446     IF WS-EXTRACT-FILE-OPEN
+001448         CLOSE STUDENT-EXTRACT-FILE
+001450     END-IF.
+001460 8000-EXIT.
+001470     EXIT.
