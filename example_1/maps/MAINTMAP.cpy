@@ -0,0 +1,60 @@
+000010******************************************************************
+000020*    COPYBOOK   : MAINTMAP                                       *
+000030*    PURPOSE    : SYMBOLIC MAP FOR MAPSET MAINTSET, MAP MAINT1.   *
+000040*                 GENERATED FROM maps/MAINTMAP.bms BY THE BMS     *
+000050*                 ASSEMBLE STEP - DO NOT HAND-MAINTAIN THE FIELD  *
+000060*                 LAYOUT, CHANGE THE .bms SOURCE AND REASSEMBLE.  *
+000070*    USE        : COPY MAINTMAP.                                 *
+000080*----------------------------------------------------------------*
+000090*    MODIFICATION HISTORY                                        *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    ---------- ----  --------------------------------------------
+000120*    2026-08-09 JBH   ORIGINAL SYMBOLIC MAP.                      *
+000130******************************************************************
+000140    01  MAINT1I.
+000150        05  FILLER                  PIC X(12).
+000160        05  FUNCL                   COMP PIC S9(4).
+000170        05  FUNCF                   PIC X.
+000180        05  FILLER REDEFINES FUNCF.
+000190            10  FUNCA               PIC X.
+000200        05  FUNCI                   PIC X(01).
+000210        05  SIDL                    COMP PIC S9(4).
+000220        05  SIDF                    PIC X.
+000230        05  FILLER REDEFINES SIDF.
+000240            10  SIDA                PIC X.
+000250        05  SIDI                    PIC X(06).
+000260        05  SNAMEL                  COMP PIC S9(4).
+000270        05  SNAMEF                  PIC X.
+000280        05  FILLER REDEFINES SNAMEF.
+000290            10  SNAMEA              PIC X.
+000300        05  SNAMEI                  PIC X(20).
+000310        05  SAGEL                   COMP PIC S9(4).
+000320        05  SAGEF                   PIC X.
+000330        05  FILLER REDEFINES SAGEF.
+000340            10  SAGEA               PIC X.
+000350        05  SAGEI                   PIC X(03).
+000360        05  SGPAL                   COMP PIC S9(4).
+000370        05  SGPAF                   PIC X.
+000380        05  FILLER REDEFINES SGPAF.
+000390            10  SGPAA               PIC X.
+000400        05  SGPAI                   PIC X(03).
+000410        05  MSGL                    COMP PIC S9(4).
+000420        05  MSGF                    PIC X.
+000430        05  FILLER REDEFINES MSGF.
+000440            10  MSGA                PIC X.
+000450        05  MSGI                    PIC X(60).
+000460
+000470    01  MAINT1O REDEFINES MAINT1I.
+000480        05  FILLER                  PIC X(12).
+000490        05  FILLER                  PIC X(03).
+000500        05  FUNCO                   PIC X(01).
+000510        05  FILLER                  PIC X(03).
+000520        05  SIDO                    PIC X(06).
+000530        05  FILLER                  PIC X(03).
+000540        05  SNAMEO                  PIC X(20).
+000550        05  FILLER                  PIC X(03).
+000560        05  SAGEO                   PIC X(03).
+000570        05  FILLER                  PIC X(03).
+000580        05  SGPAO                   PIC X(03).
+000590        05  FILLER                  PIC X(03).
+000600        05  MSGO                    PIC X(60).
