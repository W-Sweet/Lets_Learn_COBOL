@@ -0,0 +1,80 @@
+000010*----------------------------------------------------------------*
+000020*    MAPSET     : MAINTSET                                       *
+000030*    MAP        : MAINT1                                         *
+000040*    PURPOSE    : ONLINE STUDENT MAINTENANCE SCREEN - LETS AN     *
+000050*                 OPERATOR ADD, CHANGE, OR DELETE A STUDENT-      *
+000060*                 MASTER RECORD WITHOUT A CODE CHANGE.            *
+000070*    USE        : ASSEMBLE WITH DFHMSD TO PRODUCE THE PHYSICAL    *
+000080*                 MAP AND THE MAINTMAP SYMBOLIC MAP COPYBOOK.     *
+000090*----------------------------------------------------------------*
+000100*    MODIFICATION HISTORY                                        *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  --------------------------------------------
+000130*    2026-08-09 JBH   ORIGINAL MAP.                               *
+000140*----------------------------------------------------------------*
+000150MAINTSET DFHMSD TYPE=&SYSPARM,                                    X
+000160               LANG=COBOL,                                       X
+000170               MODE=INOUT,                                       X
+000180               TIOAPFX=YES,                                      X
+000190               CTRL=(FREEKB,FRSET)
+000200*
+000210MAINT1   DFHMDI SIZE=(24,80),                                     X
+000220               LINE=1,                                           X
+000230               COLUMN=1
+000240*
+000250         DFHMDF POS=(1,30),                                       X
+000260               LENGTH=20,                                        X
+000270               ATTRB=(PROT,BRT),                                 X
+000280               INITIAL='STUDENT MAINTENANCE'
+000290*
+000300FUNC     DFHMDF POS=(3,1),                                        X
+000310               LENGTH=1,                                         X
+000320               ATTRB=(UNPROT,IC),                                 X
+000330               INITIAL=' '
+000340         DFHMDF POS=(3,3),                                        X
+000350               LENGTH=35,                                        X
+000360               ATTRB=(PROT),                                     X
+000370               INITIAL='FUNCTION - A=ADD C=CHG D=DEL X=EXIT'
+000380*
+000390SID      DFHMDF POS=(5,1),                                        X
+000400               LENGTH=6,                                          X
+000410               ATTRB=(UNPROT),                                    X
+000420               INITIAL=' '
+000430         DFHMDF POS=(5,8),                                        X
+000440               LENGTH=11,                                         X
+000450               ATTRB=(PROT),                                     X
+000460               INITIAL='STUDENT ID'
+000470*
+000480SNAME    DFHMDF POS=(7,1),                                        X
+000490               LENGTH=20,                                         X
+000500               ATTRB=(UNPROT),                                    X
+000510               INITIAL=' '
+000520         DFHMDF POS=(7,22),                                       X
+000530               LENGTH=13,                                         X
+000540               ATTRB=(PROT),                                     X
+000550               INITIAL='STUDENT NAME'
+000560*
+000570SAGE     DFHMDF POS=(9,1),                                        X
+000580               LENGTH=3,                                          X
+000590               ATTRB=(UNPROT),                                    X
+000600               INITIAL=' '
+000610         DFHMDF POS=(9,5),                                        X
+000620               LENGTH=4,                                          X
+000630               ATTRB=(PROT),                                     X
+000640               INITIAL='AGE'
+000650*
+000660SGPA     DFHMDF POS=(11,1),                                       X
+000670               LENGTH=3,                                          X
+000680               ATTRB=(UNPROT),                                    X
+000690               INITIAL=' '
+000700         DFHMDF POS=(11,5),                                       X
+000710               LENGTH=19,                                         X
+000720               ATTRB=(PROT),                                     X
+000730               INITIAL='GPA (E.G. 385=3.85)'
+000740*
+000750MSG      DFHMDF POS=(23,1),                                       X
+000760               LENGTH=60,                                         X
+000770               ATTRB=(PROT,BRT)
+000780*
+000790         DFHMSD TYPE=FINAL
+000800         END
