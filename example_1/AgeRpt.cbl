@@ -0,0 +1,350 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    AGERPT.
+000030 AUTHOR.        J B HENDRICKS.
+000040 INSTALLATION.  LETS-LEARN-COBOL TRAINING SHOP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    AGERPT - CLASS COMPOSITION BY AGE BAND.                      *
+000090*    READS STUDENT-MASTER, SORTS ASCENDING BY AGE, AND PRINTS A   *
+000100*    CONTROL-BREAK SUMMARY - ONE SUBTOTAL LINE PER AGE BAND       *
+000110*    (UNDER 20, 20-21, 22-24, 25 AND OVER) SHOWING THE STUDENT    *
+000120*    COUNT AND AVERAGE GPA FOR THAT BAND, PLUS A GRAND TOTAL      *
+000130*    LINE AT THE END.                                             *
+000140*----------------------------------------------------------------*
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    ---------- ----  --------------------------------------------
+000180*    2026-08-09 JBH   ORIGINAL PROGRAM.                          *
+000190******************************************************************
+000200
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280*----------------------------------------------------------------*
+000290*    STUDENT-MASTER   - THE STUDENT ROSTER, KEYED BY STUDENT-ID. *
+000300*----------------------------------------------------------------*
+000310     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS STUDENT-ID
+000350         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000360*----------------------------------------------------------------*
+000370*    SORT-WORK-FILE   - SCRATCH FILE THE SORT VERB WORKS AGAINST.*
+000380*----------------------------------------------------------------*
+000390     SELECT SORT-WORK-FILE ASSIGN TO "SRTWK02".
+000400*----------------------------------------------------------------*
+000410*    AGE-BAND-REPORT   - THE CONTROL-BREAK SUMMARY REPORT.        *
+000420*----------------------------------------------------------------*
+000430     SELECT AGE-BAND-REPORT ASSIGN TO "AGERPT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-AGE-FILE-STATUS.
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  STUDENT-MASTER-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510 COPY STUDREC.
+000520
+000530 SD  SORT-WORK-FILE.
+000540 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==SRT-STUDENT-DATA==
+000550                        ==STUDENT-ID==   BY ==SRT-STUDENT-ID==
+000560                        ==STUDENT-NAME== BY ==SRT-STUDENT-NAME==
+000570                        ==STUDENT-AGE==  BY ==SRT-STUDENT-AGE==
+000580                        ==STUDENT-GPA==  BY ==SRT-STUDENT-GPA==.
+000590
+000600 FD  AGE-BAND-REPORT
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  AGE-BAND-LINE               PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==WS-STUDENT-DATA==
+000660                        ==STUDENT-ID==   BY ==WS-STUDENT-ID==
+000670                        ==STUDENT-NAME== BY ==WS-STUDENT-NAME==
+000680                        ==STUDENT-AGE==  BY ==WS-STUDENT-AGE==
+000690                        ==STUDENT-GPA==  BY ==WS-STUDENT-GPA==.
+000700
+000710 01  WS-FILE-STATUS-FIELDS.
+000720     05  WS-STUDENT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000730     05  WS-AGE-FILE-STATUS       PIC X(02) VALUE SPACES.
+000740
+000750 01  WS-SWITCHES.
+000760     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000770         88  WS-EOF-STUDENT-MASTER          VALUE 'Y'.
+000780     05  WS-EOF-SORT-SWITCH       PIC X(01) VALUE 'N'.
+000790         88  WS-EOF-SORT-WORK               VALUE 'Y'.
+000795     05  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+000796         88  WS-VALID-STUDENT               VALUE 'Y'.
+000797         88  WS-INVALID-STUDENT             VALUE 'N'.
+000800
+000810 77  WS-CURRENT-BAND              PIC 9(01) VALUE ZERO.
+000820 77  WS-NEW-BAND                  PIC 9(01) VALUE ZERO.
+000825 77  WS-RECORDS-SKIPPED-CT        PIC S9(7) COMP VALUE ZERO.
+000830
+000840 01  WS-BAND-ACCUMULATORS.
+000850     05  WS-BAND-COUNT            PIC 9(05) VALUE ZERO.
+000860     05  WS-BAND-GPA-TOTAL        PIC 9(07)V99 VALUE ZERO.
+000870     05  WS-BAND-AVG-GPA          PIC 9(01)V99 VALUE ZERO.
+000880
+000890 01  WS-GRAND-ACCUMULATORS.
+000900     05  WS-GRAND-COUNT           PIC 9(05) VALUE ZERO.
+000910     05  WS-GRAND-GPA-TOTAL       PIC 9(07)V99 VALUE ZERO.
+000920     05  WS-GRAND-AVG-GPA         PIC 9(01)V99 VALUE ZERO.
+000930
+000940 01  WS-BAND-LABEL                PIC X(12) VALUE SPACES.
+000950
+000960 01  WS-HEADING-1                 PIC X(80) VALUE
+000970     'AGE BAND      STUDENTS   AVERAGE GPA'.
+000980 01  WS-HEADING-2                 PIC X(80) VALUE
+000990     '------------  --------   -----------'.
+001000
+001010 01  WS-DETAIL-LINE.
+001020     05  RPT-BAND-LABEL           PIC X(12).
+001030     05  FILLER                   PIC X(02) VALUE SPACES.
+001040     05  RPT-BAND-COUNT           PIC ZZZZ9.
+001050     05  FILLER                   PIC X(03) VALUE SPACES.
+001060     05  RPT-BAND-AVG-GPA         PIC 9.99.
+001070
+001080 01  WS-GRAND-TOTAL-LINE.
+001090     05  FILLER                   PIC X(14) VALUE
+001100         'GRAND TOTAL   '.
+001110     05  RPT-GRAND-COUNT          PIC ZZZZ9.
+001120     05  FILLER                   PIC X(03) VALUE SPACES.
+001130     05  RPT-GRAND-AVG-GPA        PIC 9.99.
+001140
+001150 PROCEDURE DIVISION.
+001160 0000-MAINLINE.
+001170     SORT SORT-WORK-FILE
+001180         ON ASCENDING KEY SRT-STUDENT-AGE
+001190         INPUT PROCEDURE IS 2000-LOAD-SORT-FILE THRU 2000-EXIT
+001200         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT
+001210
+001220     STOP RUN.
+001230
+001240******************************************************************
+001250*    2000-LOAD-SORT-FILE - READ EVERY STUDENT-MASTER RECORD AND    *
+001260*        RELEASE IT TO THE SORT.                                   *
+001270******************************************************************
+001280 2000-LOAD-SORT-FILE.
+001290     OPEN INPUT STUDENT-MASTER-FILE
+001300     IF WS-STUDENT-FILE-STATUS NOT = '00'
+001310         DISPLAY 'AGERPT: UNABLE TO OPEN STUDENT-MASTER, '
+001320                 'STATUS = ' WS-STUDENT-FILE-STATUS
+001330         GO TO 2000-EXIT
+001340     END-IF
+001350
+001360     PERFORM 2100-READ-STUDENT THRU 2100-EXIT
+001370
+001380     PERFORM 2200-RELEASE-STUDENT THRU 2200-EXIT
+001390         UNTIL WS-EOF-STUDENT-MASTER
+001400
+001410     CLOSE STUDENT-MASTER-FILE.
+001420 2000-EXIT.
+001430     EXIT.
+001440
+001450******************************************************************
+001460*    2100-READ-STUDENT - READ THE NEXT STUDENT-MASTER RECORD.     *
+001470******************************************************************
+001480 2100-READ-STUDENT.
+001490     READ STUDENT-MASTER-FILE INTO WS-STUDENT-DATA
+001500         AT END
+001510             SET WS-EOF-STUDENT-MASTER TO TRUE
+001520     END-READ.
+001530 2100-EXIT.
+001540     EXIT.
+001550
+001560******************************************************************
+001570*    2200-RELEASE-STUDENT - VALIDATE AND HAND ONE RECORD TO THE    *
+001575*        SORT.  A RECORD THAT FAILS VALIDATION IS SKIPPED SO A     *
+001576*        GARBAGE AGE/GPA STILL ON STUDENT-MASTER NEVER SKEWS A     *
+001577*        BAND AVERAGE.                                             *
+001580******************************************************************
+001590 2200-RELEASE-STUDENT.
+001595     PERFORM 2250-VALIDATE-STUDENT THRU 2250-EXIT
+001600
+001605     IF WS-VALID-STUDENT
+001610         MOVE WS-STUDENT-DATA TO SRT-STUDENT-DATA
+001615         RELEASE SRT-STUDENT-DATA
+001620     ELSE
+001622         ADD 1 TO WS-RECORDS-SKIPPED-CT
+001624     END-IF
+001630
+001635     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001640 2200-EXIT.
+001650     EXIT.
+001660
+001670******************************************************************
+001680*    2250-VALIDATE-STUDENT - SKIP THE SAME RECORDS HELLO WOULD     *
+001690*        REJECT.                                                  *
+001700******************************************************************
+001710 2250-VALIDATE-STUDENT.
+001720     SET WS-VALID-STUDENT TO TRUE
+001730
+001740     IF WS-STUDENT-AGE NOT NUMERIC
+001750         SET WS-INVALID-STUDENT TO TRUE
+001760     ELSE
+001770         IF WS-STUDENT-AGE < 5 OR WS-STUDENT-AGE > 100
+001780             SET WS-INVALID-STUDENT TO TRUE
+001790         END-IF
+001800     END-IF
+001810
+001820     IF WS-STUDENT-GPA NOT NUMERIC
+001830         SET WS-INVALID-STUDENT TO TRUE
+001840     ELSE
+001850         IF WS-STUDENT-GPA > 4.00
+001860             SET WS-INVALID-STUDENT TO TRUE
+001870         END-IF
+001880     END-IF.
+001890 2250-EXIT.
+001900     EXIT.
+001910
+001920******************************************************************
+001930*    3000-PRODUCE-REPORT - DRIVE THE RETURN LOOP, ACCUMULATE      *
+001940*        COUNTS AND GPA TOTALS PER AGE BAND, AND PRINT THE         *
+001950*        CONTROL-BREAK SUMMARY.                                    *
+001960******************************************************************
+001970 3000-PRODUCE-REPORT.
+001980     OPEN OUTPUT AGE-BAND-REPORT
+001990     IF WS-AGE-FILE-STATUS NOT = '00'
+002000         DISPLAY 'AGERPT: UNABLE TO OPEN AGE-BAND-REPORT, '
+002010                 'STATUS = ' WS-AGE-FILE-STATUS
+002020         GO TO 3000-EXIT
+002030     END-IF
+002040
+002050     WRITE AGE-BAND-LINE FROM WS-HEADING-1
+002060     WRITE AGE-BAND-LINE FROM WS-HEADING-2
+002070
+002080     PERFORM 3200-RETURN-STUDENT THRU 3200-EXIT
+002090
+002100     PERFORM 3300-PROCESS-STUDENT THRU 3300-EXIT
+002110         UNTIL WS-EOF-SORT-WORK
+002120
+002130     IF WS-CURRENT-BAND NOT = ZERO
+002140         PERFORM 3600-WRITE-BAND-SUBTOTAL THRU 3600-EXIT
+002150     END-IF
+002160
+002170     PERFORM 3700-WRITE-GRAND-TOTAL THRU 3700-EXIT
+002180
+002182     CLOSE AGE-BAND-REPORT
+002184
+002186     DISPLAY 'AGERPT: ' WS-RECORDS-SKIPPED-CT
+002188             ' STUDENT RECORDS SKIPPED (FAILED VALIDATION)'.
+002200 3000-EXIT.
+002210     EXIT.
+002220
+002230******************************************************************
+002240*    3200-RETURN-STUDENT - PULL THE NEXT SORTED STUDENT.           *
+002250******************************************************************
+002260 3200-RETURN-STUDENT.
+002270     RETURN SORT-WORK-FILE INTO WS-STUDENT-DATA
+002280         AT END
+002290             SET WS-EOF-SORT-WORK TO TRUE
+002300     END-RETURN.
+002310 3200-EXIT.
+002320     EXIT.
+002330
+002340******************************************************************
+002350*    3300-PROCESS-STUDENT - DETERMINE THIS STUDENT'S AGE BAND,     *
+002360*        CLOSE OUT THE PRIOR BAND ON A BREAK, AND ADD THIS         *
+002370*        STUDENT INTO THE CURRENT BAND AND GRAND TOTALS.           *
+002380******************************************************************
+002390 3300-PROCESS-STUDENT.
+002400     PERFORM 3400-DETERMINE-BAND THRU 3400-EXIT
+002410
+002420     IF WS-NEW-BAND NOT = WS-CURRENT-BAND
+002430         IF WS-CURRENT-BAND NOT = ZERO
+002440             PERFORM 3600-WRITE-BAND-SUBTOTAL THRU 3600-EXIT
+002450         END-IF
+002460         MOVE WS-NEW-BAND TO WS-CURRENT-BAND
+002470         PERFORM 3500-RESET-BAND-ACCUM THRU 3500-EXIT
+002480     END-IF
+002490
+002500     ADD 1              TO WS-BAND-COUNT
+002510     ADD WS-STUDENT-GPA TO WS-BAND-GPA-TOTAL
+002520     ADD 1              TO WS-GRAND-COUNT
+002530     ADD WS-STUDENT-GPA TO WS-GRAND-GPA-TOTAL
+002540
+002550     PERFORM 3200-RETURN-STUDENT THRU 3200-EXIT.
+002560 3300-EXIT.
+002570     EXIT.
+002580
+002590******************************************************************
+002600*    3400-DETERMINE-BAND - CLASSIFY THIS STUDENT'S AGE INTO ONE    *
+002610*        OF THE FOUR AGE BANDS.                                    *
+002620******************************************************************
+002630 3400-DETERMINE-BAND.
+002640     EVALUATE TRUE
+002650         WHEN WS-STUDENT-AGE < 20
+002660             MOVE 1 TO WS-NEW-BAND
+002670         WHEN WS-STUDENT-AGE >= 20 AND WS-STUDENT-AGE <= 21
+002680             MOVE 2 TO WS-NEW-BAND
+002690         WHEN WS-STUDENT-AGE >= 22 AND WS-STUDENT-AGE <= 24
+002700             MOVE 3 TO WS-NEW-BAND
+002710         WHEN OTHER
+002720             MOVE 4 TO WS-NEW-BAND
+002730     END-EVALUATE.
+002740 3400-EXIT.
+002750     EXIT.
+002760
+002770******************************************************************
+002780*    3500-RESET-BAND-ACCUM - START A FRESH BAND'S ACCUMULATORS.    *
+002790******************************************************************
+002800 3500-RESET-BAND-ACCUM.
+002810     MOVE ZERO TO WS-BAND-COUNT
+002820     MOVE ZERO TO WS-BAND-GPA-TOTAL.
+002830 3500-EXIT.
+002840     EXIT.
+002850
+002860******************************************************************
+002870*    3600-WRITE-BAND-SUBTOTAL - PRINT THE COUNT AND AVERAGE GPA    *
+002880*        FOR THE BAND JUST CLOSED OUT.                             *
+002890******************************************************************
+002900 3600-WRITE-BAND-SUBTOTAL.
+002910     IF WS-BAND-COUNT > ZERO
+002920         COMPUTE WS-BAND-AVG-GPA ROUNDED =
+002930                 WS-BAND-GPA-TOTAL / WS-BAND-COUNT
+002940     ELSE
+002950         MOVE ZERO TO WS-BAND-AVG-GPA
+002960     END-IF
+002970
+002980     EVALUATE WS-CURRENT-BAND
+002990         WHEN 1
+003000             MOVE 'UNDER 20'    TO WS-BAND-LABEL
+003010         WHEN 2
+003020             MOVE '20-21'       TO WS-BAND-LABEL
+003030         WHEN 3
+003040             MOVE '22-24'       TO WS-BAND-LABEL
+003050         WHEN 4
+003060             MOVE '25 AND OVER' TO WS-BAND-LABEL
+003070     END-EVALUATE
+003080
+003090     MOVE WS-BAND-LABEL   TO RPT-BAND-LABEL
+003100     MOVE WS-BAND-COUNT   TO RPT-BAND-COUNT
+003110     MOVE WS-BAND-AVG-GPA TO RPT-BAND-AVG-GPA
+003120
+003130     WRITE AGE-BAND-LINE FROM WS-DETAIL-LINE.
+003140 3600-EXIT.
+003150     EXIT.
+003160
+003170******************************************************************
+003180*    3700-WRITE-GRAND-TOTAL - PRINT THE GRAND TOTAL COUNT AND      *
+003190*        AVERAGE GPA ACROSS ALL BANDS.                             *
+003200******************************************************************
+003210 3700-WRITE-GRAND-TOTAL.
+003220     IF WS-GRAND-COUNT > ZERO
+003230         COMPUTE WS-GRAND-AVG-GPA ROUNDED =
+003240                 WS-GRAND-GPA-TOTAL / WS-GRAND-COUNT
+003250     ELSE
+003260         MOVE ZERO TO WS-GRAND-AVG-GPA
+003270     END-IF
+003280
+003290     MOVE WS-GRAND-COUNT   TO RPT-GRAND-COUNT
+003300     MOVE WS-GRAND-AVG-GPA TO RPT-GRAND-AVG-GPA
+003310
+003320     WRITE AGE-BAND-LINE FROM WS-GRAND-TOTAL-LINE.
+003330 3700-EXIT.
+003340     EXIT.
