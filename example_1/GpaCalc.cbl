@@ -0,0 +1,178 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GPACALC.
+000030 AUTHOR.        J B HENDRICKS.
+000040 INSTALLATION.  LETS-LEARN-COBOL TRAINING SHOP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    GPACALC - COMPUTE A STUDENT'S GPA FROM COURSE-GRADES.        *
+000090*    CALLED WITH A STUDENT ID, READS EVERY COURSE-GRADES ROW ON   *
+000100*    FILE FOR THAT STUDENT, CONVERTS EACH LETTER GRADE TO QUALITY *
+000110*    POINTS, WEIGHTS BY CREDIT HOURS, AND RETURNS THE WEIGHTED    *
+000120*    AVERAGE SO THE CALLER'S GPA RECONCILES TO ACTUAL GRADES      *
+000130*    INSTEAD OF BEING A COMPILED-IN LITERAL.                      *
+000140*----------------------------------------------------------------*
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    ---------- ----  --------------------------------------------
+000180*    2026-08-09 JBH   ORIGINAL PROGRAM.                          *
+000190******************************************************************
+000200
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280*----------------------------------------------------------------*
+000290*    COURSE-GRADES   - ONE ROW PER COURSE A STUDENT TOOK, KEYED   *
+000300*        BY STUDENT ID + COURSE CODE SO ONE STUDENT CAN HAVE      *
+000310*        MANY ROWS.                                               *
+000320*----------------------------------------------------------------*
+000330     SELECT COURSE-GRADES-FILE ASSIGN TO "COURSGRD"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS CG-KEY
+000370         FILE STATUS IS WS-COURSE-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  COURSE-GRADES-FILE
+000420     LABEL RECORDS ARE STANDARD.
+000430 COPY COURSREC.
+000440
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-FILE-STATUS-FIELDS.
+000470     05  WS-COURSE-FILE-STATUS    PIC X(02) VALUE SPACES.
+000480
+000490 01  WS-SWITCHES.
+000500     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000510         88  WS-EOF-COURSE-GRADES           VALUE 'Y'.
+000520     05  WS-SAME-STUDENT-SWITCH   PIC X(01) VALUE 'Y'.
+000530         88  WS-SAME-STUDENT                VALUE 'Y' FALSE 'N'.
+000540
+000550 01  WS-GRADE-POINTS              PIC 9(01) VALUE ZERO.
+000560 01  WS-TOTAL-QUALITY-POINTS      PIC 9(05)V99 VALUE ZERO.
+000570 01  WS-TOTAL-CREDIT-HOURS        PIC 9(03) VALUE ZERO.
+000580
+000590 LINKAGE SECTION.
+000600*----------------------------------------------------------------*
+000610*    LK-STUDENT-ID     - THE STUDENT TO COMPUTE A GPA FOR.        *
+000620*    LK-COMPUTED-GPA   - THE WEIGHTED-AVERAGE GPA, RETURNED.      *
+000630*    LK-COURSES-FOUND  - 'Y' IF ANY COURSE-GRADES ROWS WERE ON    *
+000640*        FILE FOR THIS STUDENT, 'N' IF NOT - LETS THE CALLER      *
+000650*        DECIDE WHETHER TO TRUST LK-COMPUTED-GPA.                 *
+000660*----------------------------------------------------------------*
+000670 01  LK-STUDENT-ID                PIC X(06).
+000680 01  LK-COMPUTED-GPA              PIC 9(01)V99.
+000690 01  LK-COURSES-FOUND             PIC X(01).
+000700
+000710 PROCEDURE DIVISION USING LK-STUDENT-ID LK-COMPUTED-GPA
+000720                          LK-COURSES-FOUND.
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000750
+000760     IF WS-COURSE-FILE-STATUS = '00'
+000770         PERFORM 2000-ACCUMULATE-GRADES THRU 2000-EXIT
+000780             UNTIL WS-EOF-COURSE-GRADES OR NOT WS-SAME-STUDENT
+000790         PERFORM 3000-COMPUTE-AVERAGE THRU 3000-EXIT
+000800         CLOSE COURSE-GRADES-FILE
+000810     ELSE
+000820         MOVE ZERO TO LK-COMPUTED-GPA
+000830         MOVE 'N'  TO LK-COURSES-FOUND
+000840     END-IF
+000850
+000860     GOBACK.
+000870
+000880******************************************************************
+000890*    1000-INITIALIZE - OPEN COURSE-GRADES AND POSITION AT THE     *
+000900*        FIRST ROW FOR THE REQUESTED STUDENT.                     *
+000910******************************************************************
+000920 1000-INITIALIZE.
+000930     MOVE ZERO TO WS-TOTAL-QUALITY-POINTS
+000940     MOVE ZERO TO WS-TOTAL-CREDIT-HOURS
+000950     MOVE 'N'  TO LK-COURSES-FOUND
+000960
+000970     OPEN INPUT COURSE-GRADES-FILE
+000980     IF WS-COURSE-FILE-STATUS NOT = '00'
+000990         GO TO 1000-EXIT
+001000     END-IF
+001010
+001020     MOVE LK-STUDENT-ID TO CG-STUDENT-ID
+001030     MOVE LOW-VALUES    TO CG-COURSE-CODE
+001040
+001050     START COURSE-GRADES-FILE KEY IS NOT LESS THAN CG-KEY
+001060         INVALID KEY
+001070             SET WS-EOF-COURSE-GRADES TO TRUE
+001080     END-START
+001090
+001100     IF NOT WS-EOF-COURSE-GRADES
+001110         PERFORM 2100-READ-COURSE-GRADE THRU 2100-EXIT
+001120     END-IF.
+001130 1000-EXIT.
+001140     EXIT.
+001150
+001160******************************************************************
+001170*    2000-ACCUMULATE-GRADES - CONVERT ONE ROW'S LETTER GRADE TO   *
+001180*        QUALITY POINTS, WEIGHT BY CREDIT HOURS, ADD IT IN.       *
+001190******************************************************************
+001200 2000-ACCUMULATE-GRADES.
+001210     MOVE 'Y' TO LK-COURSES-FOUND
+001220
+001230     EVALUATE CG-LETTER-GRADE
+001240         WHEN 'A'
+001250             MOVE 4 TO WS-GRADE-POINTS
+001260         WHEN 'B'
+001270             MOVE 3 TO WS-GRADE-POINTS
+001280         WHEN 'C'
+001290             MOVE 2 TO WS-GRADE-POINTS
+001300         WHEN 'D'
+001310             MOVE 1 TO WS-GRADE-POINTS
+001320         WHEN OTHER
+001330             MOVE 0 TO WS-GRADE-POINTS
+001340     END-EVALUATE
+001350
+001390     COMPUTE WS-TOTAL-QUALITY-POINTS =
+001400             WS-TOTAL-QUALITY-POINTS +
+001410             (WS-GRADE-POINTS * CG-CREDIT-HOURS)
+001420     ADD CG-CREDIT-HOURS TO WS-TOTAL-CREDIT-HOURS
+001430
+001440     PERFORM 2100-READ-COURSE-GRADE THRU 2100-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+001470
+001480******************************************************************
+001490*    2100-READ-COURSE-GRADE - READ THE NEXT ROW AND NOTE WHETHER  *
+001500*        IT IS STILL FOR THE SAME STUDENT.                        *
+001510******************************************************************
+001520 2100-READ-COURSE-GRADE.
+001530     READ COURSE-GRADES-FILE NEXT RECORD
+001540         AT END
+001550             SET WS-EOF-COURSE-GRADES TO TRUE
+001560     END-READ
+001570
+001580     IF NOT WS-EOF-COURSE-GRADES
+001590         IF CG-STUDENT-ID = LK-STUDENT-ID
+001600             SET WS-SAME-STUDENT TO TRUE
+001610         ELSE
+001620             SET WS-SAME-STUDENT TO FALSE
+001630         END-IF
+001640     END-IF.
+001650 2100-EXIT.
+001660     EXIT.
+001670
+001680******************************************************************
+001690*    3000-COMPUTE-AVERAGE - DIVIDE TOTAL QUALITY POINTS BY TOTAL  *
+001700*        CREDIT HOURS TO GET THE WEIGHTED-AVERAGE GPA.            *
+001710******************************************************************
+001720 3000-COMPUTE-AVERAGE.
+001730     IF WS-TOTAL-CREDIT-HOURS > ZERO
+001740         COMPUTE LK-COMPUTED-GPA ROUNDED =
+001750                 WS-TOTAL-QUALITY-POINTS / WS-TOTAL-CREDIT-HOURS
+001760     ELSE
+001770         MOVE ZERO TO LK-COMPUTED-GPA
+001780         MOVE 'N'  TO LK-COURSES-FOUND
+001790     END-IF.
+001800 3000-EXIT.
+001810     EXIT.
