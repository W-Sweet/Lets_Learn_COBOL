@@ -0,0 +1,20 @@
+000010******************************************************************
+000020*    COPYBOOK   : STUDREC                                        *
+000030*    PURPOSE    : STUDENT MASTER RECORD LAYOUT.  SHARED BY ALL   *
+000040*                 PROGRAMS THAT READ OR WRITE STUDENT-MASTER SO  *
+000050*                 THE FIELD DEFINITIONS STAY IN ONE PLACE.       *
+000060*    USE        : COPY STUDREC.                 (FD RECORD AS-IS)*
+000070*                 COPY STUDREC REPLACING STUDENT- BY WS-STUDENT-.*
+000080*                                        (WORKING-STORAGE COPY)  *
+000090*----------------------------------------------------------------*
+000100*    MODIFICATION HISTORY                                        *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  --------------------------------------------
+000130*    2026-08-09 JBH   ORIGINAL COPYBOOK - PULLED OUT OF HELLO'S  *
+000140*                     WORKING-STORAGE, ADDED STUDENT-ID KEY.     *
+000150******************************************************************
+000160    01  STUDENT-DATA.
+000170        05  STUDENT-ID              PIC X(06).
+000180        05  STUDENT-NAME            PIC X(20).
+000190        05  STUDENT-AGE             PIC 9(03).
+000200        05  STUDENT-GPA             PIC 9(01)V99.
