@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    COPYBOOK   : AUDITREC                                       *
+000030*    PURPOSE    : ONE LINE OF THE HELLO-AUDIT-LOG.  SHARED BY    *
+000040*                 EVERY PROGRAM THAT APPENDS AN AUDIT ENTRY.     *
+000050*    USE        : COPY AUDITREC.                                 *
+000060*----------------------------------------------------------------*
+000070*    MODIFICATION HISTORY                                        *
+000080*    DATE       INIT  DESCRIPTION                                *
+000090*    ---------- ----  --------------------------------------------
+000100*    2026-08-09 JBH   ORIGINAL COPYBOOK.                          *
+000105*    2026-08-09 JBH   WIDENED AUDIT-MESSAGE TO X(60) SO IT NO      *
+000106*                     LONGER TRUNCATES A FULL MSGO REASON TEXT.    *
+000110******************************************************************
+000120    01  AUDIT-LOG-RECORD.
+000130        05  AUDIT-RUN-DATE          PIC 9(08).
+000140        05  AUDIT-RUN-TIME          PIC 9(08).
+000150        05  FILLER                  PIC X(01)  VALUE SPACE.
+000160        05  AUDIT-PROGRAM-ID        PIC X(08).
+000170        05  FILLER                  PIC X(01)  VALUE SPACE.
+000180        05  AUDIT-JOB-ID            PIC X(08).
+000190        05  FILLER                  PIC X(01)  VALUE SPACE.
+000200        05  AUDIT-USER-ID           PIC X(08).
+000210        05  FILLER                  PIC X(01)  VALUE SPACE.
+000220        05  AUDIT-TRAN-CODE         PIC X(08).
+000230        05  FILLER                  PIC X(01)  VALUE SPACE.
+000240        05  AUDIT-STUDENT-ID        PIC X(06).
+000250        05  FILLER                  PIC X(01)  VALUE SPACE.
+000260        05  AUDIT-RECORDS-READ      PIC 9(07).
+000270        05  FILLER                  PIC X(01)  VALUE SPACE.
+000280        05  AUDIT-RECORDS-REJECT    PIC 9(07).
+000290        05  FILLER                  PIC X(01)  VALUE SPACE.
+000300        05  AUDIT-MESSAGE           PIC X(60).
