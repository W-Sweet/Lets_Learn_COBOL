@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    COPYBOOK   : COURSREC                                       *
+000030*    PURPOSE    : ONE COURSE-GRADES RECORD - A SINGLE COURSE A    *
+000040*                 STUDENT TOOK, ITS CREDIT HOURS, AND THE LETTER  *
+000050*                 GRADE EARNED.  GPACALC READS THESE TO DERIVE    *
+000060*                 A STUDENT'S GPA INSTEAD OF IT BEING HARDCODED.  *
+000070*    USE        : COPY COURSREC.                 (FD RECORD AS-IS)*
+000080*----------------------------------------------------------------*
+000090*    MODIFICATION HISTORY                                        *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    ---------- ----  --------------------------------------------
+000120*    2026-08-09 JBH   ORIGINAL COPYBOOK.                          *
+000130******************************************************************
+000140    01  COURSE-GRADE-DATA.
+000150        05  CG-KEY.
+000160            10  CG-STUDENT-ID       PIC X(06).
+000170            10  CG-COURSE-CODE      PIC X(06).
+000180        05  CG-CREDIT-HOURS         PIC 9(01).
+000190        05  CG-LETTER-GRADE         PIC X(01).
