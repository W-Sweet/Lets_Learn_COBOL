@@ -1,53 +1,381 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-      *----------------------------------------------------------------
-      * UPGRADED HELLO WORLD - DEMONSTRATES WORKING-STORAGE VARIABLES
-      *----------------------------------------------------------------
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELLO.
+000030 AUTHOR.        J B HENDRICKS.
+000040 INSTALLATION.  LETS-LEARN-COBOL TRAINING SHOP.
+000050 DATE-WRITTEN.  2024-01-05.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    UPGRADED HELLO WORLD - DEMONSTRATES WORKING-STORAGE VARIABLES*
+000090*----------------------------------------------------------------*
+000100*    MODIFICATION HISTORY                                        *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  --------------------------------------------
+000130*    2026-08-09 JBH   REPLACED THE ONE HARDCODED STUDENT WITH A  *
+000140*                     REAL STUDENT-MASTER FILE, KEYED ON A NEW   *
+000150*                     STUDENT-ID FIELD.  PROGRAM NOW LOOPS OVER  *
+000160*                     EVERY RECORD ON FILE INSTEAD OF DISPLAYING *
+000170*                     ONE CANNED RECORD.                         *
+000175*    2026-08-09 JBH   ADDED RANGE/FORMAT VALIDATION OF AGE AND   *
+000176*                     GPA.  BAD RECORDS NOW GO TO A NEW          *
+000177*                     STUDENT-ERRORS REPORT INSTEAD OF PRINTING. *
+000178*    2026-08-09 JBH   ADDED A RUN-LEVEL AUDIT TRAIL.  JOB/USER   *
+000179*                     ID NOW ARRIVE ON THE EXEC PARM.            *
+000181*    2026-08-09 JBH   WS-STUDENT-GPA IS NOW COMPUTED BY CALLING  *
+000182*                     GPACALC AGAINST COURSE-GRADES INSTEAD OF   *
+000183*                     BEING TAKEN AS-IS FROM STUDENT-MASTER.     *
+000184*    2026-08-09 JBH   COMPUTED GPA IS NOW REWRITTEN BACK TO      *
+000185*                     STUDENT-MASTER SO HELLORPT/AGERPT/STUEXTR  *
+000186*                     SEE IT TOO.  FIXED AN INFINITE LOOP ON AN  *
+000187*                     OPEN FAILURE IN 1000-INITIALIZE, AND       *
+000188*                     BOUNDED THE PARM UNSTRING TO ITS ACTUAL    *
+000189*                     LENGTH.                                    *
+000191******************************************************************
+000195
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270*----------------------------------------------------------------*
+000280*    STUDENT-MASTER   - THE STUDENT ROSTER, KEYED BY STUDENT-ID. *
+000290*----------------------------------------------------------------*
+000300     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS STUDENT-ID
+000340         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000345*----------------------------------------------------------------*
+000346*    STUDENT-ERRORS   - REJECTED-RECORD REPORT FROM VALIDATION.  *
+000347*----------------------------------------------------------------*
+000348     SELECT STUDENT-ERRORS-FILE ASSIGN TO "STUDERR"
+000349         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-STUDERR-FILE-STATUS.
+000351*----------------------------------------------------------------*
+000352*    HELLO-AUDIT-LOG   - ONE LINE APPENDED PER RUN.  THE JCL     *
+000353*        GIVES THIS DD DISP=MOD SO EACH RUN LANDS AT THE END.    *
+000354*----------------------------------------------------------------*
+000356     SELECT HELLO-AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000357         ORGANIZATION IS LINE SEQUENTIAL
+000358         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000359
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  STUDENT-MASTER-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400 COPY STUDREC.
+000401
+000402 FD  STUDENT-ERRORS-FILE
+000403     LABEL RECORDS ARE STANDARD.
+000404 01  STUDENT-ERROR-LINE.
+000405     05  ERR-STUDENT-ID          PIC X(06).
+000406     05  FILLER                  PIC X(01) VALUE SPACE.
+000407     05  ERR-STUDENT-NAME        PIC X(20).
+000408     05  FILLER                  PIC X(01) VALUE SPACE.
+000409     05  ERR-STUDENT-AGE         PIC X(03).
+000410     05  FILLER                  PIC X(01) VALUE SPACE.
+000411     05  ERR-STUDENT-GPA         PIC 9.99.
+000412     05  FILLER                  PIC X(01) VALUE SPACE.
+000413     05  ERR-REASON              PIC X(20).
+000414
+000415 FD  HELLO-AUDIT-LOG-FILE
+000416     LABEL RECORDS ARE STANDARD.
+000417 COPY AUDITREC.
+000418
+000420 WORKING-STORAGE SECTION.
+000430*----------------------------------------------------------------*
+000440* VARIABLES ARE DEFINED HERE IN WORKING-STORAGE.
+000450* 01 IS THE HIGHEST LEVEL NUMBER - THINK OF IT AS A "RECORD"
+000460* 05 IS A FIELD (CHILD) WITHIN THAT RECORD.
+000470* PIC STANDS FOR "PICTURE" - IT DESCRIBES THE TYPE AND SIZE
+000480* OF THE DATA THE VARIABLE WILL HOLD.
+000490*
+000500* PIC X(20)  = A STRING UP TO 20 CHARACTERS WIDE
+000510* PIC 9(3)   = A WHOLE NUMBER UP TO 3 DIGITS (000-999)
+000520* PIC 9(3)V99 = A DECIMAL NUMBER (3 digits, 2 after decimal)
+000530*----------------------------------------------------------------*
+000540 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==WS-STUDENT-DATA==
+000541                        ==STUDENT-ID==   BY ==WS-STUDENT-ID==
+000542                        ==STUDENT-NAME== BY ==WS-STUDENT-NAME==
+000543                        ==STUDENT-AGE==  BY ==WS-STUDENT-AGE==
+000544                        ==STUDENT-GPA==  BY ==WS-STUDENT-GPA==.
+000550
+000560 01  WS-GREETING             PIC X(40) VALUE SPACES.
+000570 01  WS-COURSE-NAME          PIC X(30) VALUE 'LETS LEARN COBOL'.
+000580
+000590 01  WS-FILE-STATUS-FIELDS.
+000600     05  WS-STUDENT-FILE-STATUS   PIC X(02) VALUE SPACES.
+000605     05  WS-STUDERR-FILE-STATUS   PIC X(02) VALUE SPACES.
+000606     05  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE SPACES.
+000610
+000620 01  WS-SWITCHES.
+000630     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000640         88  WS-EOF-STUDENT-MASTER          VALUE 'Y'.
+000642     05  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+000644         88  WS-VALID-STUDENT               VALUE 'Y'.
+000646         88  WS-INVALID-STUDENT             VALUE 'N'.
+000647     05  WS-STUDENT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+000648         88  WS-STUDENT-FILE-OPEN            VALUE 'Y'.
+000649     05  WS-STUDERR-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+000650         88  WS-STUDERR-FILE-OPEN            VALUE 'Y'.
+000651     05  WS-AUDIT-OPEN-SWITCH     PIC X(01) VALUE 'N'.
+000652         88  WS-AUDIT-FILE-OPEN              VALUE 'Y'.
+000653
+000654 01  WS-REJECT-REASON             PIC X(20) VALUE SPACES.
+000655
+000656 01  WS-COMPUTED-GPA              PIC 9(01)V99 VALUE ZERO.
+000657 01  WS-COURSES-FOUND-SW          PIC X(01) VALUE 'N'.
+000658     88  WS-COURSES-FOUND                  VALUE 'Y'.
+000659
+000660 77  WS-RECORDS-READ-CT           PIC S9(7) COMP VALUE ZERO.
+000662 77  WS-RECORDS-REJECT-CT         PIC S9(7) COMP VALUE ZERO.
+000664
+000665 01  WS-RUN-IDENTIFICATION.
+000666     05  WS-JOB-ID                PIC X(08) VALUE 'UNKNOWN'.
+000667     05  WS-USER-ID               PIC X(08) VALUE 'UNKNOWN'.
+000668     05  WS-RUN-DATE              PIC 9(08) VALUE ZERO.
+000669     05  WS-RUN-TIME              PIC 9(08) VALUE ZERO.
+000670
+000672 LINKAGE SECTION.
+000673*----------------------------------------------------------------*
+000674*    LK-PARM-AREA - THE EXEC PARM FROM THE JCL, IF ANY.          *
+000675*        FORMAT IS 'JOBID/USERID', E.G. 'NIGHTLY01/SYSOPER'.     *
+000676*----------------------------------------------------------------*
+000677 01  LK-PARM-AREA.
+000678     05  LK-PARM-LEN              PIC S9(4) COMP.
+000679     05  LK-PARM-DATA             PIC X(80).
+000680
+000681 PROCEDURE DIVISION USING LK-PARM-AREA.
+000690*----------------------------------------------------------------*
+000700* THE PROCEDURE DIVISION IS WHERE PROGRAM LOGIC LIVES.
+000710* MOVE COPIES A VALUE INTO A VARIABLE.
+000720* STRING CONCATENATES MULTIPLE VALUES INTO ONE VARIABLE.
+000730*   - DELIMITED BY SIZE MEANS "USE THE FULL FIELD WIDTH"
+000740*   - INTO SPECIFIES THE DESTINATION VARIABLE
+000750* DISPLAY PRINTS A VALUE TO THE SCREEN.
+000760*----------------------------------------------------------------*
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000790
+000800     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+000810         UNTIL WS-EOF-STUDENT-MASTER
+000820
+000830     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000840
+000850     STOP RUN.
+000860
+000870******************************************************************
+000880*    1000-INITIALIZE - OPEN FILES, PRIME THE READ, SHOW BANNER.  *
+000890******************************************************************
+000900 1000-INITIALIZE.
+000910     MOVE 'WELCOME TO ' TO WS-GREETING
+000920
+000930     STRING 'WELCOME TO ' DELIMITED BY SIZE
+000940            WS-COURSE-NAME DELIMITED BY SIZE
+000950            INTO WS-GREETING
+000960
+000970     DISPLAY '----------------------------------------'
+000980     DISPLAY WS-GREETING
+000990     DISPLAY '----------------------------------------'
+001000
+001010     OPEN I-O STUDENT-MASTER-FILE
+001011     IF WS-STUDENT-FILE-STATUS NOT = '00'
+001012         DISPLAY 'HELLO: UNABLE TO OPEN STUDENT-MASTER, STATUS = '
+001013                 WS-STUDENT-FILE-STATUS
+001014         SET WS-EOF-STUDENT-MASTER TO TRUE
+001015         GO TO 1000-EXIT
+001016     END-IF
+001017     SET WS-STUDENT-FILE-OPEN TO TRUE
+001018
+001019     OPEN OUTPUT STUDENT-ERRORS-FILE
+001020     IF WS-STUDERR-FILE-STATUS NOT = '00'
+001021         DISPLAY 'HELLO: UNABLE TO OPEN STUDENT-ERRORS, STATUS = '
+001022                 WS-STUDERR-FILE-STATUS
+001023         SET WS-EOF-STUDENT-MASTER TO TRUE
+001024         GO TO 1000-EXIT
+001025     END-IF
+001026     SET WS-STUDERR-FILE-OPEN TO TRUE
+001027
+001028     OPEN OUTPUT HELLO-AUDIT-LOG-FILE
+001029     IF WS-AUDIT-FILE-STATUS NOT = '00'
+001030         DISPLAY 'HELLO: UNABLE TO OPEN AUDIT LOG, STATUS = '
+001031                 WS-AUDIT-FILE-STATUS
+001032         SET WS-EOF-STUDENT-MASTER TO TRUE
+001033         GO TO 1000-EXIT
+001034     END-IF
+001035     SET WS-AUDIT-FILE-OPEN TO TRUE
+001036
+001037     PERFORM 1050-GET-RUN-IDENTIFICATION THRU 1050-EXIT
+001038
+001039     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001040 1000-EXIT.
+001041     EXIT.
+001042
+001043******************************************************************
+001044*    1050-GET-RUN-IDENTIFICATION - PULL THE JOB/USER ID FROM THE *
+001045*        EXEC PARM AND STAMP THE RUN DATE AND TIME.              *
+001046******************************************************************
+001047 1050-GET-RUN-IDENTIFICATION.
+001048     IF LK-PARM-LEN > 0
+001049         UNSTRING LK-PARM-DATA (1:LK-PARM-LEN) DELIMITED BY '/'
+001050             INTO WS-JOB-ID WS-USER-ID
+001051     END-IF
+001052
+001053     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001054     ACCEPT WS-RUN-TIME FROM TIME.
+001055 1050-EXIT.
+001056     EXIT.
+001057
+001058******************************************************************
+001130*    2000-PROCESS-STUDENT - VALIDATE AND PRINT ONE STUDENT.      *
+001140******************************************************************
+001150 2000-PROCESS-STUDENT.
+001160     ADD 1 TO WS-RECORDS-READ-CT
+001170
+001171     PERFORM 2150-COMPUTE-GPA THRU 2150-EXIT
+001172     PERFORM 2200-VALIDATE-STUDENT THRU 2200-EXIT
+001174
+001176     IF WS-VALID-STUDENT
+001178         PERFORM 2300-PRINT-STUDENT THRU 2300-EXIT
+001180     ELSE
+001182         PERFORM 2250-WRITE-ERROR THRU 2250-EXIT
+001184     END-IF
+001230
+001240     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001250 2000-EXIT.
+001260     EXIT.
+001270
+001280******************************************************************
+001290*    2100-READ-STUDENT - READ THE NEXT STUDENT-MASTER RECORD.    *
+001300******************************************************************
+001310 2100-READ-STUDENT.
+001320     READ STUDENT-MASTER-FILE INTO WS-STUDENT-DATA
+001330         AT END
+001340             SET WS-EOF-STUDENT-MASTER TO TRUE
+001350     END-READ.
+001360 2100-EXIT.
+001370     EXIT.
+001380
+001381******************************************************************
+001382*    2150-COMPUTE-GPA - DERIVE THIS STUDENT'S GPA FROM THE        *
+001383*        COURSE-GRADES ON FILE INSTEAD OF TRUSTING WHATEVER IS    *
+001384*        STORED ON STUDENT-MASTER.  IF NO COURSE-GRADES ROWS      *
+001385*        EXIST YET FOR THIS STUDENT, THE STUDENT-MASTER VALUE IS  *
+001386*        LEFT ALONE.                                              *
+001387******************************************************************
+001388 2150-COMPUTE-GPA.
+001389     CALL 'GPACALC' USING WS-STUDENT-ID
+001390                         WS-COMPUTED-GPA
+001391                         WS-COURSES-FOUND-SW
+001392     END-CALL
+001393
+001394     IF WS-COURSES-FOUND
+001395         MOVE WS-COMPUTED-GPA TO WS-STUDENT-GPA
+001396         MOVE WS-STUDENT-DATA TO STUDENT-DATA
+001397         REWRITE STUDENT-DATA
+001398     END-IF.
+001399 2150-EXIT.
+001400     EXIT.
 
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *----------------------------------------------------------------
-      * VARIABLES ARE DEFINED HERE IN WORKING-STORAGE.
-      * 01 IS THE HIGHEST LEVEL NUMBER - THINK OF IT AS A "RECORD"
-      * 05 IS A FIELD (CHILD) WITHIN THAT RECORD.
-      * PIC STANDS FOR "PICTURE" - IT DESCRIBES THE TYPE AND SIZE
-      * OF THE DATA THE VARIABLE WILL HOLD.
-      *
-      * PIC X(20)  = A STRING UP TO 20 CHARACTERS WIDE
-      * PIC 9(3)   = A WHOLE NUMBER UP TO 3 DIGITS (000-999)
-      * PIC 9(3)V99 = A DECIMAL NUMBER (3 digits, 2 after decimal)
-      *----------------------------------------------------------------
-           01 WS-STUDENT-RECORD.
-               05 WS-STUDENT-NAME     PIC X(20) VALUE 'WILL'.
-               05 WS-STUDENT-AGE      PIC 9(3)  VALUE 21.
-               05 WS-STUDENT-GPA      PIC 9(1)V99 VALUE 3.85.
-
-           01 WS-GREETING             PIC X(40) VALUE SPACES.
-           01 WS-COURSE-NAME          PIC X(30) VALUE 'LETS LEARN COBOL'.
-
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------
-      * THE PROCEDURE DIVISION IS WHERE PROGRAM LOGIC LIVES.
-      * MOVE COPIES A VALUE INTO A VARIABLE.
-      * STRING CONCATENATES MULTIPLE VALUES INTO ONE VARIABLE.
-      *   - DELIMITED BY SIZE MEANS "USE THE FULL FIELD WIDTH"
-      *   - INTO SPECIFIES THE DESTINATION VARIABLE
-      * DISPLAY PRINTS A VALUE TO THE SCREEN.
-      *----------------------------------------------------------------
-           MOVE 'WELCOME TO ' TO WS-GREETING
-
-           STRING 'WELCOME TO ' DELIMITED BY SIZE
-                  WS-COURSE-NAME DELIMITED BY SIZE
-                  INTO WS-GREETING
-
-           DISPLAY '----------------------------------------'.
-           DISPLAY WS-GREETING.
-           DISPLAY '----------------------------------------'.
-           DISPLAY 'STUDENT NAME : ' WS-STUDENT-NAME.
-           DISPLAY 'STUDENT AGE  : ' WS-STUDENT-AGE.
-           DISPLAY 'STUDENT GPA  : ' WS-STUDENT-GPA.
-           DISPLAY '----------------------------------------'.
-
-           STOP RUN.
\ No newline at end of file
+001401******************************************************************
+001402*    2200-VALIDATE-STUDENT - RANGE/FORMAT CHECK AGE AND GPA.      *
+001403*        AGE MUST BE NUMERIC AND A SANE HUMAN VALUE (5-100).      *
+001404*        GPA MUST BE NUMERIC AND NOT EXCEED 4.00.                 *
+001405******************************************************************
+001406 2200-VALIDATE-STUDENT.
+001407     SET WS-VALID-STUDENT TO TRUE
+001408     MOVE SPACES TO WS-REJECT-REASON
+001409
+001410     IF WS-STUDENT-AGE NOT NUMERIC
+001411         SET WS-INVALID-STUDENT TO TRUE
+001412         MOVE 'AGE NOT NUMERIC' TO WS-REJECT-REASON
+001413     ELSE
+001414         IF WS-STUDENT-AGE < 5 OR WS-STUDENT-AGE > 100
+001415             SET WS-INVALID-STUDENT TO TRUE
+001416             MOVE 'AGE OUT OF RANGE' TO WS-REJECT-REASON
+001417         END-IF
+001418     END-IF
+001419
+001420     IF WS-STUDENT-GPA NOT NUMERIC
+001421         SET WS-INVALID-STUDENT TO TRUE
+001422         IF WS-REJECT-REASON = SPACES
+001423             MOVE 'GPA NOT NUMERIC' TO WS-REJECT-REASON
+001424         END-IF
+001425     ELSE
+001426         IF WS-STUDENT-GPA > 4.00
+001427             SET WS-INVALID-STUDENT TO TRUE
+001428             IF WS-REJECT-REASON = SPACES
+001429                 MOVE 'GPA OUT OF RANGE' TO WS-REJECT-REASON
+001430             END-IF
+001431         END-IF
+001432     END-IF.
+001433 2200-EXIT.
+001434     EXIT.
+001435
+001460******************************************************************
+001462*    2250-WRITE-ERROR - LOG A REJECTED RECORD TO STUDENT-ERRORS. *
+001464******************************************************************
+001466 2250-WRITE-ERROR.
+001468     ADD 1 TO WS-RECORDS-REJECT-CT
+001470
+001472     MOVE WS-STUDENT-ID   TO ERR-STUDENT-ID
+001474     MOVE WS-STUDENT-NAME TO ERR-STUDENT-NAME
+001476     MOVE WS-STUDENT-AGE  TO ERR-STUDENT-AGE
+001478     MOVE WS-STUDENT-GPA  TO ERR-STUDENT-GPA
+001480     MOVE WS-REJECT-REASON TO ERR-REASON
+001482
+001484     WRITE STUDENT-ERROR-LINE.
+001486 2250-EXIT.
+001488     EXIT.
+001490
+001492******************************************************************
+001494*    2300-PRINT-STUDENT - DISPLAY ONE VALID STUDENT'S DATA.       *
+001496******************************************************************
+001498 2300-PRINT-STUDENT.
+001500     DISPLAY 'STUDENT ID   : ' WS-STUDENT-ID
+001502     DISPLAY 'STUDENT NAME : ' WS-STUDENT-NAME
+001504     DISPLAY 'STUDENT AGE  : ' WS-STUDENT-AGE
+001506     DISPLAY 'STUDENT GPA  : ' WS-STUDENT-GPA
+001508     DISPLAY '----------------------------------------'.
+001510 2300-EXIT.
+001512     EXIT.
+001520
+001530******************************************************************
+001540*    8000-TERMINATE - WRITE THE AUDIT ENTRY, CLOSE FILES, DONE.  *
+001550******************************************************************
+001560 8000-TERMINATE.
+001570     IF WS-AUDIT-FILE-OPEN
+001575         PERFORM 8100-WRITE-AUDIT-LOG THRU 8100-EXIT
+001580     END-IF
+001585
+001590     IF WS-STUDENT-FILE-OPEN
+001595         CLOSE STUDENT-MASTER-FILE
+001596     END-IF
+001600     IF WS-STUDERR-FILE-OPEN
+001605         CLOSE STUDENT-ERRORS-FILE
+001606     END-IF
+001610     IF WS-AUDIT-FILE-OPEN
+001615         CLOSE HELLO-AUDIT-LOG-FILE
+001616     END-IF.
+001620 8000-EXIT.
+001630     EXIT.
+001640
+001650******************************************************************
+001660*    8100-WRITE-AUDIT-LOG - APPEND ONE LINE FOR THIS RUN.        *
+001670******************************************************************
+001680 8100-WRITE-AUDIT-LOG.
+001690     MOVE WS-RUN-DATE          TO AUDIT-RUN-DATE
+001700     MOVE WS-RUN-TIME          TO AUDIT-RUN-TIME
+001710     MOVE 'HELLO'              TO AUDIT-PROGRAM-ID
+001720     MOVE WS-JOB-ID            TO AUDIT-JOB-ID
+001730     MOVE WS-USER-ID           TO AUDIT-USER-ID
+001740     MOVE 'BATCH'              TO AUDIT-TRAN-CODE
+001750     MOVE SPACES               TO AUDIT-STUDENT-ID
+001760     MOVE WS-RECORDS-READ-CT   TO AUDIT-RECORDS-READ
+001770     MOVE WS-RECORDS-REJECT-CT TO AUDIT-RECORDS-REJECT
+001780     MOVE 'HELLO RUN COMPLETE' TO AUDIT-MESSAGE
+001790
+001800     WRITE AUDIT-LOG-RECORD.
+001810 8100-EXIT.
+001820     EXIT.
