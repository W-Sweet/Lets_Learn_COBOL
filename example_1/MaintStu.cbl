@@ -0,0 +1,319 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MAINTSTU.
+000030 AUTHOR.        J B HENDRICKS.
+000040 INSTALLATION.  LETS-LEARN-COBOL TRAINING SHOP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MAINTSTU - ONLINE STUDENT MAINTENANCE TRANSACTION (MSTU).   *
+000090*    LETS AN OPERATOR ADD, CHANGE, OR DELETE A STUDENT-MASTER    *
+000100*    RECORD FROM MAP MAINT1 (MAPSET MAINTSET) INSTEAD OF EDITING *
+000110*    A COMPILED-IN VALUE CLAUSE.  EVERY CHANGE IS WRITTEN TO THE *
+000120*    HELLO-AUDIT-LOG TRANSIENT DATA QUEUE.                       *
+000130*----------------------------------------------------------------*
+000140*    MODIFICATION HISTORY                                        *
+000150*    DATE       INIT  DESCRIPTION                                *
+000160*    ---------- ----  --------------------------------------------
+000170*    2026-08-09 JBH   ORIGINAL PROGRAM.                          *
+000180******************************************************************
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270*----------------------------------------------------------------*
+000280*    SYMBOLIC MAP FOR MAINT1 - SEE maps/MAINTMAP.bms.             *
+000290*----------------------------------------------------------------*
+000300 COPY MAINTMAP.
+000310
+000320*----------------------------------------------------------------*
+000330*    STUDENT-MASTER RECORD LAYOUT - SAME COPYBOOK HELLO AND      *
+000340*    HELLORPT USE, SO THE FIELDS NEVER DRIFT APART.               *
+000350*----------------------------------------------------------------*
+000360 COPY STUDREC REPLACING ==STUDENT-DATA== BY ==WS-STUDENT-DATA==
+000370                        ==STUDENT-ID==   BY ==WS-STUDENT-ID==
+000380                        ==STUDENT-NAME== BY ==WS-STUDENT-NAME==
+000390                        ==STUDENT-AGE==  BY ==WS-STUDENT-AGE==
+000400                        ==STUDENT-GPA==  BY ==WS-STUDENT-GPA==.
+000410
+000420*----------------------------------------------------------------*
+000430*    ONE AUDIT-LOG-RECORD PER MAINTENANCE ACTION, WRITTEN TO      *
+000440*    THE HELLO-AUDIT-LOG TRANSIENT DATA QUEUE (TDQ AUDT).         *
+000450*----------------------------------------------------------------*
+000460 COPY AUDITREC.
+000470
+000480 01  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+000490
+000500 01  WS-SWITCHES.
+000510     05  WS-EDIT-SWITCH           PIC X(01) VALUE 'Y'.
+000520         88  MAINT-OK                       VALUE 'Y'.
+000530         88  MAINT-NOT-OK                    VALUE 'N'.
+000540     05  WS-SESSION-SWITCH        PIC X(01) VALUE 'N'.
+000550         88  MAINT-SESSION-DONE              VALUE 'Y'.
+000560
+000570 01  WS-EDITED-AGE                PIC 9(03).
+000575 01  WS-EDITED-GPA-RAW            PIC 9(03).
+000580 01  WS-EDITED-GPA                PIC 9(01)V99.
+000585
+000586 01  WS-ABSTIME                   PIC S9(15) COMP-3.
+000587 01  WS-FORMATTED-DATE            PIC X(08).
+000588 01  WS-FORMATTED-TIME            PIC X(06).
+000589 01  WS-AUDIT-TIME-BUILD.
+000591     05  WS-AUDIT-TIME-HHMMSS     PIC X(06).
+000593     05  FILLER                   PIC X(02) VALUE '00'.
+000595
+000600 PROCEDURE DIVISION.
+000610******************************************************************
+000620*    0000-MAINLINE - FIRST ENTRY (EIBCALEN = 0) JUST PAINTS A     *
+000630*        BLANK SCREEN; EVERY SUBSEQUENT ENTRY RECEIVES THE MAP,   *
+000640*        EDITS AND PROCESSES THE REQUEST, AND REDISPLAYS IT.      *
+000650******************************************************************
+000660 0000-MAINLINE.
+000670     IF EIBCALEN = 0
+000680         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000690     ELSE
+000700         PERFORM 2000-RECEIVE-MAP THRU 2000-EXIT
+000710         PERFORM 3000-EDIT-FUNCTION THRU 3000-EXIT
+000720         IF MAINT-OK AND NOT MAINT-SESSION-DONE
+000730             PERFORM 4000-PROCESS-FUNCTION THRU 4000-EXIT
+000740         END-IF
+000750         PERFORM 5000-SEND-MAP THRU 5000-EXIT
+000760     END-IF
+000770
+000780     IF MAINT-SESSION-DONE
+000790         EXEC CICS RETURN
+000800         END-EXEC
+000810     ELSE
+000820         EXEC CICS RETURN
+000830             TRANSID('MSTU')
+000840         END-EXEC
+000850     END-IF.
+000880
+000890******************************************************************
+000900*    1000-SEND-INITIAL-MAP - PAINT A BLANK SCREEN THE FIRST TIME  *
+000910*        THE TRANSACTION IS ENTERED.                              *
+000920******************************************************************
+000930 1000-SEND-INITIAL-MAP.
+000940     MOVE SPACES TO MAINT1O
+000950     MOVE 'ENTER FUNCTION, STUDENT ID, AND THE FIELDS TO SET'
+000960         TO MSGO
+000970
+000980     EXEC CICS SEND MAP('MAINT1')
+000990         MAPSET('MAINTSET')
+001000         ERASE
+001010     END-EXEC.
+001020 1000-EXIT.
+001030     EXIT.
+001040
+001050******************************************************************
+001060*    2000-RECEIVE-MAP - READ WHAT THE OPERATOR KEYED IN.          *
+001070******************************************************************
+001080 2000-RECEIVE-MAP.
+001090     EXEC CICS RECEIVE MAP('MAINT1')
+001100         MAPSET('MAINTSET')
+001110         INTO(MAINT1I)
+001120         RESP(WS-RESP)
+001130     END-EXEC.
+001140 2000-EXIT.
+001150     EXIT.
+001160
+001170******************************************************************
+001180*    3000-EDIT-FUNCTION - VALIDATE THE FUNCTION CODE AND THE      *
+001190*        STUDENT ID BEFORE TOUCHING STUDENT-MASTER.               *
+001200******************************************************************
+001210 3000-EDIT-FUNCTION.
+001220     SET MAINT-OK TO TRUE
+001230     MOVE SPACES TO MSGO
+001240
+001250     IF FUNCI = 'X'
+001260         SET MAINT-SESSION-DONE TO TRUE
+001270         MOVE 'SESSION ENDED' TO MSGO
+001280         GO TO 3000-EXIT
+001290     END-IF
+001300
+001310     IF FUNCI NOT = 'A' AND FUNCI NOT = 'C' AND FUNCI NOT = 'D'
+001320         SET MAINT-NOT-OK TO TRUE
+001330         MOVE 'FUNCTION MUST BE A, C, D, OR X' TO MSGO
+001340         GO TO 3000-EXIT
+001350     END-IF
+001360
+001370     IF SIDI = SPACES
+001380         SET MAINT-NOT-OK TO TRUE
+001390         MOVE 'STUDENT ID IS REQUIRED' TO MSGO
+001400         GO TO 3000-EXIT
+001410     END-IF
+001420
+001430     IF FUNCI NOT = 'D'
+001440         IF SAGEI NOT NUMERIC
+001450             SET MAINT-NOT-OK TO TRUE
+001460             MOVE 'AGE MUST BE NUMERIC' TO MSGO
+001470             GO TO 3000-EXIT
+001480         END-IF
+001490         IF SGPAI NOT NUMERIC
+001500             SET MAINT-NOT-OK TO TRUE
+001510             MOVE 'GPA MUST BE NUMERIC, E.G. 385 FOR 3.85' TO MSGO
+001520             GO TO 3000-EXIT
+001530         END-IF
+001540         MOVE SAGEI TO WS-EDITED-AGE
+001545         MOVE SGPAI TO WS-EDITED-GPA-RAW
+001550         COMPUTE WS-EDITED-GPA = WS-EDITED-GPA-RAW / 100
+001560         IF WS-EDITED-AGE < 5 OR WS-EDITED-AGE > 100
+001570             SET MAINT-NOT-OK TO TRUE
+001580             MOVE 'AGE MUST BE BETWEEN 5 AND 100' TO MSGO
+001590             GO TO 3000-EXIT
+001600         END-IF
+001610         IF WS-EDITED-GPA > 4.00
+001620             SET MAINT-NOT-OK TO TRUE
+001630             MOVE 'GPA MUST NOT EXCEED 4.00' TO MSGO
+001640         END-IF
+001650     END-IF.
+001660 3000-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700*    4000-PROCESS-FUNCTION - DRIVE THE REQUESTED ADD, CHANGE, OR  *
+001710*        DELETE AGAINST STUDENT-MASTER.                           *
+001720******************************************************************
+001730 4000-PROCESS-FUNCTION.
+001740     EVALUATE FUNCI
+001750         WHEN 'A'
+001760             PERFORM 4100-ADD-STUDENT THRU 4100-EXIT
+001770         WHEN 'C'
+001780             PERFORM 4200-CHANGE-STUDENT THRU 4200-EXIT
+001790         WHEN 'D'
+001800             PERFORM 4300-DELETE-STUDENT THRU 4300-EXIT
+001810     END-EVALUATE.
+001820 4000-EXIT.
+001830     EXIT.
+001840
+001850******************************************************************
+001860*    4100-ADD-STUDENT - WRITE A NEW STUDENT-MASTER RECORD.        *
+001870******************************************************************
+001880 4100-ADD-STUDENT.
+001890     MOVE SIDI   TO WS-STUDENT-ID
+001900     MOVE SNAMEI TO WS-STUDENT-NAME
+001910     MOVE WS-EDITED-AGE TO WS-STUDENT-AGE
+001920     MOVE WS-EDITED-GPA TO WS-STUDENT-GPA
+001930
+001940     EXEC CICS WRITE FILE('STUDMAST')
+001950         FROM(WS-STUDENT-DATA)
+001960         RIDFLD(WS-STUDENT-ID)
+001970         RESP(WS-RESP)
+001980     END-EXEC
+001990
+002000     IF WS-RESP = DFHRESP(NORMAL)
+002010         MOVE 'STUDENT ADDED' TO MSGO
+002020         MOVE 'ADD' TO AUDIT-TRAN-CODE
+002030         PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT
+002040     ELSE
+002050         MOVE 'ADD FAILED - STUDENT ID MAY ALREADY EXIST' TO MSGO
+002060     END-IF.
+002070 4100-EXIT.
+002080     EXIT.
+002090
+002100******************************************************************
+002110*    4200-CHANGE-STUDENT - READ FOR UPDATE, THEN REWRITE WITH THE *
+002120*        NAME/AGE/GPA THE OPERATOR KEYED IN.                      *
+002130******************************************************************
+002140 4200-CHANGE-STUDENT.
+002150     MOVE SIDI TO WS-STUDENT-ID
+002160
+002170     EXEC CICS READ FILE('STUDMAST')
+002180         INTO(WS-STUDENT-DATA)
+002190         RIDFLD(WS-STUDENT-ID)
+002200         UPDATE
+002210         RESP(WS-RESP)
+002220     END-EXEC
+002230
+002240     IF WS-RESP NOT = DFHRESP(NORMAL)
+002250         MOVE 'CHANGE FAILED - STUDENT ID NOT ON FILE' TO MSGO
+002260         GO TO 4200-EXIT
+002270     END-IF
+002280
+002290     MOVE SNAMEI        TO WS-STUDENT-NAME
+002300     MOVE WS-EDITED-AGE TO WS-STUDENT-AGE
+002310     MOVE WS-EDITED-GPA TO WS-STUDENT-GPA
+002320
+002330     EXEC CICS REWRITE FILE('STUDMAST')
+002340         FROM(WS-STUDENT-DATA)
+002350         RESP(WS-RESP)
+002360     END-EXEC
+002370
+002380     IF WS-RESP = DFHRESP(NORMAL)
+002390         MOVE 'STUDENT CHANGED' TO MSGO
+002400         MOVE 'CHG' TO AUDIT-TRAN-CODE
+002410         PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT
+002420     ELSE
+002430         MOVE 'CHANGE FAILED - I/O ERROR' TO MSGO
+002440     END-IF.
+002450 4200-EXIT.
+002460     EXIT.
+002470
+002480******************************************************************
+002490*    4300-DELETE-STUDENT - REMOVE A STUDENT-MASTER RECORD.        *
+002500******************************************************************
+002510 4300-DELETE-STUDENT.
+002520     MOVE SIDI TO WS-STUDENT-ID
+002530
+002540     EXEC CICS DELETE FILE('STUDMAST')
+002550         RIDFLD(WS-STUDENT-ID)
+002560         RESP(WS-RESP)
+002570     END-EXEC
+002580
+002590     IF WS-RESP = DFHRESP(NORMAL)
+002600         MOVE 'STUDENT DELETED' TO MSGO
+002610         MOVE 'DEL' TO AUDIT-TRAN-CODE
+002620         PERFORM 4900-WRITE-AUDIT THRU 4900-EXIT
+002630     ELSE
+002640         MOVE 'DELETE FAILED - STUDENT ID NOT ON FILE' TO MSGO
+002650     END-IF.
+002660 4300-EXIT.
+002670     EXIT.
+002680
+002690******************************************************************
+002700*    4900-WRITE-AUDIT - APPEND ONE ENTRY TO THE HELLO-AUDIT-LOG   *
+002710*        TRANSIENT DATA QUEUE FOR THIS MAINTENANCE ACTION.        *
+002720******************************************************************
+002730 4900-WRITE-AUDIT.
+002732     EXEC CICS ASKTIME
+002734         ABSTIME(WS-ABSTIME)
+002736     END-EXEC
+002738     EXEC CICS FORMATTIME
+002739         ABSTIME(WS-ABSTIME)
+002740         YYYYMMDD(WS-FORMATTED-DATE)
+002741         TIME(WS-FORMATTED-TIME)
+002742     END-EXEC
+002743     MOVE WS-FORMATTED-DATE TO AUDIT-RUN-DATE
+002744     MOVE WS-FORMATTED-TIME TO WS-AUDIT-TIME-HHMMSS
+002745     MOVE WS-AUDIT-TIME-BUILD TO AUDIT-RUN-TIME
+002746     MOVE 'MAINTSTU' TO AUDIT-PROGRAM-ID
+002747     MOVE EIBTRMID   TO AUDIT-JOB-ID
+002748     MOVE EIBOPID    TO AUDIT-USER-ID
+002749     MOVE WS-STUDENT-ID TO AUDIT-STUDENT-ID
+002750     MOVE ZERO       TO AUDIT-RECORDS-READ
+002751     MOVE ZERO       TO AUDIT-RECORDS-REJECT
+002752     MOVE MSGO       TO AUDIT-MESSAGE
+002753
+002754     EXEC CICS WRITEQ TD
+002755         QUEUE('AUDT')
+002756         FROM(AUDIT-LOG-RECORD)
+002757         LENGTH(LENGTH OF AUDIT-LOG-RECORD)
+002758         RESP(WS-RESP)
+002759     END-EXEC.
+002760 4900-EXIT.
+002761     EXIT.
+002762
+002763******************************************************************
+002764*    5000-SEND-MAP - REDISPLAY THE SCREEN WITH THE RESULT MESSAGE.*
+002765******************************************************************
+002766 5000-SEND-MAP.
+002767     EXEC CICS SEND MAP('MAINT1')
+002768         MAPSET('MAINTSET')
+002769         DATAONLY
+002770         CURSOR
+002771     END-EXEC.
+002772 5000-EXIT.
+002773     EXIT.
