@@ -0,0 +1,59 @@
+//HELLOJOB JOB (ACCTNO),'STUDENT ROSTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY STUDENT ROSTER RUN.                                   *
+//* RUNS HELLO AGAINST THE DAY'S ROSTER EXTRACT, PRINTS ONE       *
+//* BLOCK PER VALID STUDENT TO SYSOUT, AND WRITES REJECTED        *
+//* RECORDS TO THE STUDENT-ERRORS REPORT.                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO,PARM='NIGHTLY1/SYSOPER'
+//STEPLIB  DD   DSN=PROD.LETSLEARN.LOADLIB,DISP=SHR
+//STUDMAST DD   DSN=PROD.LETSLEARN.STUDENT.EXTRACT,DISP=SHR
+//COURSGRD DD   DSN=PROD.LETSLEARN.COURSE.GRADES,DISP=SHR
+//STUDERR  DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.LETSLEARN.HELLO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* HONOR ROLL / GPA-RANKED REPORT.  RESTARTF SURVIVES ACROSS     *
+//* JOB RUNS SO A STEP THAT ABENDS PARTWAY THROUGH STUDENT-MASTER *
+//* PICKS UP AFTER THE LAST CHECKPOINTED STUDENT-ID ON RESTART    *
+//* RATHER THAN REREADING THE FILE FROM THE TOP.                  *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=HELLORPT
+//STEPLIB  DD   DSN=PROD.LETSLEARN.LOADLIB,DISP=SHR
+//STUDMAST DD   DSN=PROD.LETSLEARN.STUDENT.EXTRACT,DISP=SHR
+//RESTARTF DD   DSN=PROD.LETSLEARN.HELLORPT.RESTARTF,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//HONORRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* REGISTRAR EXTRACT.  WRITES ONE PIPE-DELIMITED ROW PER STUDENT *
+//* TO STUDEXTR SO THE ROSTER CAN BE HANDED TO THE REGISTRAR'S    *
+//* UPLOAD FORM INSTEAD OF BEING RETYPED BY HAND EACH CYCLE.      *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=STUEXTR
+//STEPLIB  DD   DSN=PROD.LETSLEARN.LOADLIB,DISP=SHR
+//STUDMAST DD   DSN=PROD.LETSLEARN.STUDENT.EXTRACT,DISP=SHR
+//STUDEXTR DD   DSN=PROD.LETSLEARN.REGISTRAR.EXTRACT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=036)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* CLASS COMPOSITION BY AGE BAND.  SUMMARIZES THE ROSTER INTO     *
+//* SUBTOTAL COUNTS AND AVERAGE GPA PER AGE BAND PLUS A GRAND      *
+//* TOTAL LINE.                                                    *
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=AGERPT
+//STEPLIB  DD   DSN=PROD.LETSLEARN.LOADLIB,DISP=SHR
+//STUDMAST DD   DSN=PROD.LETSLEARN.STUDENT.EXTRACT,DISP=SHR
+//AGERPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
